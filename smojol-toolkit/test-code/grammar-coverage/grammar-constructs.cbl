@@ -1,9 +1,54 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GRAMMAR-COV.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-CARD ASSIGN TO "GCLIMIT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+           SELECT NAME-CARD ASSIGN TO "GCNAME"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-NAME-FILE-STATUS.
+           SELECT RESULT-OUT ASSIGN TO "GCRESULT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT CONTROL-TOTALS ASSIGN TO "CTLTOT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT SUITE-CKPT ASSIGN TO "SUITECKP"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
        DATA DIVISION.
+           FILE SECTION.
+           FD  PARM-CARD.
+           01  PARM-CARD-RECORD PIC X(04).
+           01  PC-LIMIT-OVERRIDE REDEFINES PARM-CARD-RECORD.
+               05  PC-LIMIT      PIC 9(04).
+           FD  NAME-CARD.
+           01  NAME-CARD-RECORD PIC X(20).
+           FD  CONTROL-TOTALS.
+               COPY "ctltot.cpy".
+           FD  SUITE-CKPT.
+               COPY "suitecp.cpy".
+           FD  RESULT-OUT.
+           01  RESULT-OUT-RECORD.
+               05  RO-RUN-DATE   PIC 9(08).
+               05  FILLER        PIC X(01).
+               05  RO-RESULT     PIC 9(08).
+               05  FILLER        PIC X(01).
+               05  RO-COUNTER    PIC 9(04).
+               05  FILLER        PIC X(01).
+               05  RO-LIMIT      PIC 9(04).
            WORKING-STORAGE SECTION.
+               COPY "filestat.cpy".
+               COPY "tstamp.cpy".
                01 WS-COUNTER     PIC 9(4) VALUE 0.
                01 WS-LIMIT       PIC 9(4) VALUE 10.
+               01 WS-PARM-FILE-STATUS PIC XX.
+               01 WS-NAME-FILE-STATUS PIC XX.
+               01 WS-SUITE-CKPT-EOF-SW PIC X VALUE "N".
+                   88 SUITE-CKPT-EOF VALUE "Y".
+               01 WS-STEP-DONE-SW PIC X VALUE "N".
+                   88 STEP-ALREADY-DONE VALUE "Y".
                01 WS-RESULT      PIC 9(8) VALUE 0.
                01 WS-NAME        PIC X(20) VALUE SPACES.
                01 WS-LEN         PIC 9(4) VALUE 0.
@@ -12,14 +57,76 @@
                        10 WS-COL PIC 9(4) OCCURS 4.
                01 WS-IDX-I       PIC 9 VALUE 1.
                01 WS-IDX-J       PIC 9 VALUE 1.
+               01 WS-NAME-VALID-SW PIC X VALUE 'Y'.
+                   88 WS-NAME-VALID VALUE 'Y'.
+                   88 WS-NAME-INVALID VALUE 'N'.
        PROCEDURE DIVISION.
        100 SECTION.
         INIT-PARA.
+            PERFORM INIT-PARA-CHECK-SUITE-CKPT.
+            IF  STEP-ALREADY-DONE
+                DISPLAY 'GRMCOV ALREADY COMPLETE - SKIPPING ON RESTART'
+                STOP RUN
+            END-IF.
             MOVE 'HELLO WORLD' TO WS-NAME.
-            COMPUTE WS-LEN = FUNCTION LENGTH(WS-NAME).
+            PERFORM INIT-PARA-READ-NAME.
+            COMPUTE WS-LEN = FUNCTION LENGTH(FUNCTION TRIM(WS-NAME)).
+            PERFORM INIT-PARA-VALIDATE-NAME.
+            IF  WS-NAME-INVALID
+                STOP RUN
+            END-IF.
             MOVE 1 TO WS-IDX-I.
             MOVE 2 TO WS-IDX-J.
             MOVE 42 TO WS-COL(WS-IDX-I, WS-IDX-J).
+            PERFORM INIT-PARA-READ-LIMIT.
+       INIT-PARA-CHECK-SUITE-CKPT.
+            OPEN INPUT SUITE-CKPT.
+            IF  FS-SUCCESS
+                PERFORM INIT-PARA-READ-SUITE-CKPT
+                PERFORM UNTIL SUITE-CKPT-EOF
+                    IF  SC-PROGRAM-ID = "GRMCOV" AND SC-COMPLETE
+                        SET STEP-ALREADY-DONE TO TRUE
+                    END-IF
+                    PERFORM INIT-PARA-READ-SUITE-CKPT
+                END-PERFORM
+                CLOSE SUITE-CKPT
+            END-IF.
+       INIT-PARA-READ-SUITE-CKPT.
+            READ SUITE-CKPT
+                AT END
+                    SET SUITE-CKPT-EOF TO TRUE
+            END-READ.
+       INIT-PARA-READ-NAME.
+            MOVE SPACES TO WS-NAME-FILE-STATUS.
+            OPEN INPUT NAME-CARD.
+            IF  WS-NAME-FILE-STATUS = "00"
+                READ NAME-CARD
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        MOVE NAME-CARD-RECORD TO WS-NAME
+                END-READ
+                CLOSE NAME-CARD
+            END-IF.
+       INIT-PARA-VALIDATE-NAME.
+            IF  WS-LEN = ZERO OR WS-LEN > LENGTH OF WS-NAME
+                SET WS-NAME-INVALID TO TRUE
+                DISPLAY 'INVALID WS-NAME LENGTH: ' WS-LEN
+            ELSE
+                SET WS-NAME-VALID TO TRUE
+            END-IF.
+       INIT-PARA-READ-LIMIT.
+            MOVE SPACES TO WS-PARM-FILE-STATUS.
+            OPEN INPUT PARM-CARD.
+            IF  WS-PARM-FILE-STATUS = "00"
+                READ PARM-CARD
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        MOVE PC-LIMIT TO WS-LIMIT
+                END-READ
+                CLOSE PARM-CARD
+            END-IF.
        PROCESS-SECTION SECTION.
         LOOP-PARA.
             PERFORM UNTIL WS-COUNTER >= WS-LIMIT
@@ -27,7 +134,61 @@
                 COMPUTE WS-RESULT =
                     WS-RESULT + WS-COUNTER
             END-PERFORM.
+        MATRIX-PARA.
+            PERFORM VARYING WS-IDX-I FROM 1 BY 1
+                    UNTIL WS-IDX-I > 3
+                PERFORM VARYING WS-IDX-J FROM 1 BY 1
+                        UNTIL WS-IDX-J > 4
+                    COMPUTE WS-COL(WS-IDX-I, WS-IDX-J) =
+                        (WS-IDX-I * 10) + WS-IDX-J
+                END-PERFORM
+            END-PERFORM.
        FINAL-SECTION SECTION.
         DONE-PARA.
             DISPLAY 'RESULT: ' WS-RESULT.
+            PERFORM REPORT-MATRIX-PARA.
+            PERFORM SAVE-RESULT-PARA.
+            PERFORM WRITE-CONTROL-TOTALS-PARA.
+            PERFORM WRITE-SUITE-CKPT-PARA.
             STOP RUN.
+        WRITE-CONTROL-TOTALS-PARA.
+            MOVE FUNCTION CURRENT-DATE(1:14) TO WS-TIMESTAMP.
+            OPEN EXTEND CONTROL-TOTALS.
+            IF  NOT FS-SUCCESS
+                OPEN OUTPUT CONTROL-TOTALS
+            END-IF.
+            MOVE "GRMCOV"    TO CT-PROGRAM-ID.
+            MOVE WS-TIMESTAMP TO CT-TIMESTAMP.
+            MOVE WS-COUNTER   TO CT-RECORDS-READ.
+            MOVE ZERO         TO CT-EXCEPTIONS-LOGGED.
+            MOVE ZERO         TO CT-RESOLVED-LOGGED.
+            WRITE CONTROL-TOTALS-RECORD.
+            CLOSE CONTROL-TOTALS.
+        WRITE-SUITE-CKPT-PARA.
+            MOVE FUNCTION CURRENT-DATE(1:14) TO WS-TIMESTAMP.
+            OPEN EXTEND SUITE-CKPT.
+            IF  NOT FS-SUCCESS
+                OPEN OUTPUT SUITE-CKPT
+            END-IF.
+            MOVE "GRMCOV"     TO SC-PROGRAM-ID.
+            SET SC-COMPLETE   TO TRUE.
+            MOVE WS-TIMESTAMP TO SC-TIMESTAMP.
+            WRITE SUITE-CKPT-RECORD.
+            CLOSE SUITE-CKPT.
+        SAVE-RESULT-PARA.
+            OPEN OUTPUT RESULT-OUT.
+            MOVE FUNCTION CURRENT-DATE(1:8) TO RO-RUN-DATE.
+            MOVE WS-RESULT  TO RO-RESULT.
+            MOVE WS-COUNTER TO RO-COUNTER.
+            MOVE WS-LIMIT   TO RO-LIMIT.
+            WRITE RESULT-OUT-RECORD.
+            CLOSE RESULT-OUT.
+        REPORT-MATRIX-PARA.
+            PERFORM VARYING WS-IDX-I FROM 1 BY 1
+                    UNTIL WS-IDX-I > 3
+                DISPLAY 'ROW ' WS-IDX-I ': '
+                    WS-COL(WS-IDX-I, 1) ' '
+                    WS-COL(WS-IDX-I, 2) ' '
+                    WS-COL(WS-IDX-I, 3) ' '
+                    WS-COL(WS-IDX-I, 4)
+            END-PERFORM.
