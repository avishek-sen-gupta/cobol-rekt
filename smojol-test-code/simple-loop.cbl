@@ -5,12 +5,13 @@
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+            COPY "ctrllmt.cpy".
             01 WS-NUM1 PIC 9(9) VALUE 5.
        PROCEDURE DIVISION.
        S SECTION.
        SA1.
            DISPLAY "ABCD".
-           IF WS-NUM1 > 10
+           IF WS-NUM1 > WS-CONTROL-LIMIT
             THEN
                 GO TO SA1
             ELSE
