@@ -5,13 +5,14 @@
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+            COPY "ctrllmt.cpy".
             01 WS-NUM1 PIC 9(9) VALUE 5.
        PROCEDURE DIVISION.
        S SECTION.
        SA0.
             DISPLAY "IN LOOP".
        SA1.
-           IF WS-NUM1 > 10
+           IF WS-NUM1 > WS-CONTROL-LIMIT
             THEN
                 DISPLAY "> 10"
                 GO TO SA0
