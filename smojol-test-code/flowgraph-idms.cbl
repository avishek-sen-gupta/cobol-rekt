@@ -3,24 +3,63 @@
        AUTHOR.        MOJO
        DATE-WRITTEN.  SEP 2024.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ABORT-LOG ASSIGN TO "ABRTLOG"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "E1CKPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT RECON-REPORT ASSIGN TO "RECONRPT"
+               ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ABORT-LOG.
+       01  ABORT-LOG-RECORD.
+           05  AL-FAILING-SECTION  PIC X(08).
+           05  AL-FAILING-PARA     PIC X(08).
+           05  AL-ERROR-FIELD      PIC X(10).
+           05  AL-ERROR-CODE       PIC XXXX.
+           05  AL-STATE-1          PIC 9999.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CK-STATE-1          PIC 9999.
+           05  CK-ITERATIONS       PIC 9(05).
+       FD  RECON-REPORT.
+       01  RECON-REPORT-LINE       PIC X(80).
        WORKING-STORAGE SECTION.
-       01  CONDI                PIC X VALUE "E".
-            88 FAILURE          VALUE "E".
-            88 DB-STATUS-OK     VALUE "F".
-            88 RECORD-NOT-FOUND VALUE "F".
-            88 DB-READ-END    VALUE "F".
-         01 S-ERROR             PIC XXXX.
+           COPY "idmssub.cpy".
+       01  CONDI                PIC XX VALUE "ER".
+            88 FAILURE          VALUE "ER".
+            88 DB-STATUS-OK     VALUE "OK".
+            88 RECORD-NOT-FOUND VALUE "NF".
+            88 DB-READ-END    VALUE "EE".
+         01 S-ERROR.
+            05 S-ERROR-FIELD     PIC X(10).
+            05 S-ERROR-CODE      PIC XXXX.
          01 STATE-1             PIC 9999.
+         01 WS-FAILING-SECTION  PIC X(08) VALUE SPACES.
+         01 WS-FAILING-PARA     PIC X(08) VALUE SPACES.
+         01 WS-E1B-ITERATIONS   PIC 9(05) COMP VALUE ZERO.
+         01 WS-E1B-MAX-ITER     PIC 9(05) COMP VALUE 5000.
+         01 WS-CKPT-FILE-STATUS PIC XX.
+         01 WS-BIND-ATTEMPTS    PIC 9(05) VALUE ZERO.
+         01 WS-BIND-FAILURES    PIC 9(05) VALUE ZERO.
+         01 WS-OBTAIN-ATTEMPTS  PIC 9(05) VALUE ZERO.
+         01 WS-OBTAIN-FAILURES  PIC 9(05) VALUE ZERO.
+         01 WS-OBTAIN-FAIL-NOTFOUND  PIC 9(05) VALUE ZERO.
+         01 WS-OBTAIN-FAIL-READEND   PIC 9(05) VALUE ZERO.
+         01 WS-OBTAIN-FAIL-LOOPABORT PIC 9(05) VALUE ZERO.
 
        PROCEDURE DIVISION.
        S SECTION.
        SA1.
+           OPEN OUTPUT ABORT-LOG.
            PERFORM A1.
-           IF  NOT FAILURE
-               GO TO SZ1.
+           PERFORM STATUS-CHECK.
        SE1.
            PERFORM E1.
+           PERFORM STATUS-CHECK.
        SZ1.
            PERFORM Z1.
        STATUS-CHECK SECTION.
@@ -36,53 +75,190 @@
            EXIT.
        YES-ABORT SECTION.
        YES-ABORT-A.
+           MOVE WS-FAILING-SECTION TO AL-FAILING-SECTION
+           MOVE WS-FAILING-PARA    TO AL-FAILING-PARA
+           MOVE S-ERROR-FIELD      TO AL-ERROR-FIELD
+           MOVE S-ERROR-CODE       TO AL-ERROR-CODE
+           MOVE STATE-1            TO AL-STATE-1
+           WRITE ABORT-LOG-RECORD
            DISPLAY 'ABORTA'
        ABORT-Z.
            EXIT.
        A1 SECTION.
        A1A.
            BIND RUN-UNIT.
+           ADD 1 TO WS-BIND-ATTEMPTS
            BIND DB-FIELD-1
               ON ANY-ERROR-STATUS
-                DISPLAY "TEST1"
+                ADD 1 TO WS-BIND-FAILURES
+                SET FAILURE TO TRUE
+                MOVE 'A1'        TO WS-FAILING-SECTION
+                MOVE 'A1A'       TO WS-FAILING-PARA
+                MOVE 'DB-FIELD-1' TO S-ERROR-FIELD
+                MOVE DB-STATUS   TO S-ERROR-CODE
+                DISPLAY "BIND FAILED FIELD=" S-ERROR-FIELD
+                    " STATUS=" S-ERROR-CODE
                  GO TO A1Z.
+           ADD 1 TO WS-BIND-ATTEMPTS
            BIND DB-FIELD-2
               ON ANY-ERROR-STATUS
-                DISPLAY "TEST2"
+                ADD 1 TO WS-BIND-FAILURES
+                SET FAILURE TO TRUE
+                MOVE 'A1'        TO WS-FAILING-SECTION
+                MOVE 'A1A'       TO WS-FAILING-PARA
+                MOVE 'DB-FIELD-2' TO S-ERROR-FIELD
+                MOVE DB-STATUS   TO S-ERROR-CODE
+                DISPLAY "BIND FAILED FIELD=" S-ERROR-FIELD
+                    " STATUS=" S-ERROR-CODE
                  GO TO A1Z.
+           ADD 1 TO WS-BIND-ATTEMPTS
            BIND DB-FIELD-3
               ON ANY-ERROR-STATUS
-                DISPLAY "TEST3"
+                ADD 1 TO WS-BIND-FAILURES
+                SET FAILURE TO TRUE
+                MOVE 'A1'        TO WS-FAILING-SECTION
+                MOVE 'A1A'       TO WS-FAILING-PARA
+                MOVE 'DB-FIELD-3' TO S-ERROR-FIELD
+                MOVE DB-STATUS   TO S-ERROR-CODE
+                DISPLAY "BIND FAILED FIELD=" S-ERROR-FIELD
+                    " STATUS=" S-ERROR-CODE
                  GO TO A1Z.
+           SET DB-STATUS-OK TO TRUE.
        A1Z.
            EXIT.
        E1 SECTION.
        E1A.
+           MOVE ZERO TO WS-E1B-ITERATIONS
+           PERFORM E1A-RESTART
            DISPLAY "E1A"
+           ADD 1 TO WS-OBTAIN-ATTEMPTS
            OBTAIN CALC DB-FIELD-1
               ON RECORD-NOT-FOUND
+                ADD 1 TO WS-OBTAIN-FAILURES
+                ADD 1 TO WS-OBTAIN-FAIL-NOTFOUND
+                SET RECORD-NOT-FOUND TO TRUE
+                MOVE 'E1'  TO WS-FAILING-SECTION
+                MOVE 'E1A' TO WS-FAILING-PARA
                 DISPLAY "TEST4"
                  GO TO E1Z.
            IF STATE-1 = ZERO
+              SET DB-STATUS-OK TO TRUE
               GO TO E1Z.
+           ADD 1 TO WS-OBTAIN-ATTEMPTS
            OBTAIN FIRST DB-FIELD-2 WITHIN DB-SET-2
              ON DB-READ-END
+                ADD 1 TO WS-OBTAIN-FAILURES
+                ADD 1 TO WS-OBTAIN-FAIL-READEND
+                SET DB-READ-END TO TRUE
+                MOVE 'E1'  TO WS-FAILING-SECTION
+                MOVE 'E1A' TO WS-FAILING-PARA
                  GO TO E1Z.
        E1B.
+           ADD 1 TO WS-E1B-ITERATIONS
+           IF  WS-E1B-ITERATIONS > WS-E1B-MAX-ITER
+               SET FAILURE TO TRUE
+               ADD 1 TO WS-OBTAIN-FAILURES
+               ADD 1 TO WS-OBTAIN-FAIL-LOOPABORT
+               MOVE 'E1'  TO WS-FAILING-SECTION
+               MOVE 'E1B' TO WS-FAILING-PARA
+               MOVE 'DB-SET-3' TO S-ERROR-FIELD
+               MOVE "LOOP"     TO S-ERROR-CODE
+               DISPLAY "E1B EXCEEDED MAX ITERATIONS"
+               GO TO E1Z.
+           PERFORM E1B-SAVE-CHECKPOINT
+           ADD 1 TO WS-OBTAIN-ATTEMPTS
            OBTAIN NEXT DB-FIELD-3 WITHIN DB-SET-3
               ON DB-READ-END
+                ADD 1 TO WS-OBTAIN-FAILURES
+                ADD 1 TO WS-OBTAIN-FAIL-READEND
+                SET DB-READ-END TO TRUE
+                MOVE 'E1'  TO WS-FAILING-SECTION
+                MOVE 'E1B' TO WS-FAILING-PARA
                  GO TO E1Z.
            IF   DB-STATE = STATE-1
+                SET DB-STATUS-OK TO TRUE
                 DISPLAY "TEST5"
            ELSE
                 GO TO E1B.
+       E1A-RESTART.
+           MOVE SPACES TO WS-CKPT-FILE-STATUS
+           OPEN INPUT CHECKPOINT-FILE
+           IF  WS-CKPT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CK-STATE-1    TO STATE-1
+                       MOVE CK-ITERATIONS TO WS-E1B-ITERATIONS
+                       DISPLAY "E1 RESTARTED FROM CHECKPOINT"
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       E1B-SAVE-CHECKPOINT.
+           MOVE STATE-1           TO CK-STATE-1
+           MOVE WS-E1B-ITERATIONS TO CK-ITERATIONS
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
        E1Z.
            EXIT.
        Z1 SECTION.
        Z1A.
            FINISH
              ON ANY-STATUS
-                 NEXT SENTENCE.
+                 IF  DB-STATUS-SUCCESS
+                     DISPLAY "FINISH COMMITTED OK - STATUS=" DB-STATUS
+                     PERFORM Z1A-LOG-FINISH-SUCCESS
+                 ELSE
+                     MOVE 'Z1'     TO WS-FAILING-SECTION
+                     MOVE 'Z1A'    TO WS-FAILING-PARA
+                     MOVE 'FINISH' TO S-ERROR-FIELD
+                     MOVE DB-STATUS TO S-ERROR-CODE
+                     DISPLAY "FINISH FAILED - STATUS=" DB-STATUS
+                     PERFORM Z1A-LOG-FINISH-FAILURE.
+           PERFORM Z1A-WRITE-RECON-REPORT.
+           IF  NOT FAILURE
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           CLOSE ABORT-LOG.
            GOBACK.
+       Z1A-LOG-FINISH-FAILURE.
+           MOVE WS-FAILING-SECTION TO AL-FAILING-SECTION
+           MOVE WS-FAILING-PARA    TO AL-FAILING-PARA
+           MOVE S-ERROR-FIELD      TO AL-ERROR-FIELD
+           MOVE S-ERROR-CODE       TO AL-ERROR-CODE
+           MOVE STATE-1            TO AL-STATE-1
+           WRITE ABORT-LOG-RECORD.
+       Z1A-LOG-FINISH-SUCCESS.
+           MOVE 'Z1'        TO AL-FAILING-SECTION
+           MOVE 'Z1A'       TO AL-FAILING-PARA
+           MOVE 'FINISH'    TO AL-ERROR-FIELD
+           MOVE DB-STATUS   TO AL-ERROR-CODE
+           MOVE STATE-1     TO AL-STATE-1
+           WRITE ABORT-LOG-RECORD.
+       Z1A-WRITE-RECON-REPORT.
+           OPEN OUTPUT RECON-REPORT
+           MOVE SPACES TO RECON-REPORT-LINE
+           STRING "BIND ATTEMPTS="    WS-BIND-ATTEMPTS
+                  " FAILURES="        WS-BIND-FAILURES
+               DELIMITED BY SIZE INTO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+           MOVE SPACES TO RECON-REPORT-LINE
+           STRING "OBTAIN ATTEMPTS="  WS-OBTAIN-ATTEMPTS
+                  " FAILURES="        WS-OBTAIN-FAILURES
+               DELIMITED BY SIZE INTO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+           MOVE SPACES TO RECON-REPORT-LINE
+           STRING "  NOT-FOUND="      WS-OBTAIN-FAIL-NOTFOUND
+                  " READ-END="        WS-OBTAIN-FAIL-READEND
+                  " LOOP-ABORT="      WS-OBTAIN-FAIL-LOOPABORT
+               DELIMITED BY SIZE INTO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+           MOVE SPACES TO RECON-REPORT-LINE
+           STRING "FINAL STATUS="     CONDI
+               DELIMITED BY SIZE INTO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+           CLOSE RECON-REPORT.
        Z1Z.
            EXIT.
