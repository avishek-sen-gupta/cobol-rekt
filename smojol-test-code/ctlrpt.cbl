@@ -0,0 +1,81 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CTLRPT.
+       AUTHOR.        MOJO.
+       DATE-WRITTEN.  SEP 2024.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-TOTALS ASSIGN TO "CTLTOT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT BALANCE-REPORT ASSIGN TO "CTLBAL"
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-TOTALS.
+           COPY "ctltot.cpy".
+       FD  BALANCE-REPORT.
+       01  BALANCE-REPORT-RECORD PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-CONTROL-TOTALS-EOF-SW PIC X VALUE "N".
+            88 CONTROL-TOTALS-EOF   VALUE "Y".
+       01  WS-GRAND-RECORDS-READ    PIC 9(09) VALUE ZERO.
+       01  WS-GRAND-EXCEPTIONS      PIC 9(09) VALUE ZERO.
+       01  WS-GRAND-RESOLVED        PIC 9(09) VALUE ZERO.
+       01  WS-DETAIL-LINE.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  DL-PROGRAM-ID       PIC X(08).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  DL-TIMESTAMP        PIC X(14).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  DL-RECORDS-READ     PIC ZZZZZZ9.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  DL-EXCEPTIONS       PIC ZZZZZZ9.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  DL-RESOLVED         PIC ZZZZZZ9.
+           05  FILLER              PIC X(23) VALUE SPACES.
+       01  WS-TOTAL-LINE.
+           05  FILLER              PIC X(12) VALUE "GRAND TOTALS".
+           05  FILLER              PIC X(14) VALUE SPACES.
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  TL-RECORDS-READ     PIC ZZZZZZZZ9.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  TL-EXCEPTIONS       PIC ZZZZZZZZ9.
+           05  FILLER              PIC X(01) VALUE SPACES.
+           05  TL-RESOLVED         PIC ZZZZZZZZ9.
+           05  FILLER              PIC X(22) VALUE SPACES.
+       PROCEDURE DIVISION.
+       P0 SECTION.
+       P0A.
+           OPEN INPUT CONTROL-TOTALS.
+           OPEN OUTPUT BALANCE-REPORT.
+           PERFORM P0A-READ-CONTROL-TOTALS.
+           PERFORM UNTIL CONTROL-TOTALS-EOF
+               PERFORM P0A-WRITE-DETAIL-LINE
+               PERFORM P0A-READ-CONTROL-TOTALS
+           END-PERFORM.
+           PERFORM P0A-WRITE-TOTAL-LINE.
+           CLOSE CONTROL-TOTALS.
+           CLOSE BALANCE-REPORT.
+           GOBACK.
+       P0A-READ-CONTROL-TOTALS.
+           READ CONTROL-TOTALS
+               AT END
+                   SET CONTROL-TOTALS-EOF TO TRUE
+           END-READ.
+       P0A-WRITE-DETAIL-LINE.
+           ADD CT-RECORDS-READ      TO WS-GRAND-RECORDS-READ.
+           ADD CT-EXCEPTIONS-LOGGED TO WS-GRAND-EXCEPTIONS.
+           ADD CT-RESOLVED-LOGGED   TO WS-GRAND-RESOLVED.
+           MOVE CT-PROGRAM-ID       TO DL-PROGRAM-ID.
+           MOVE CT-TIMESTAMP        TO DL-TIMESTAMP.
+           MOVE CT-RECORDS-READ     TO DL-RECORDS-READ.
+           MOVE CT-EXCEPTIONS-LOGGED TO DL-EXCEPTIONS.
+           MOVE CT-RESOLVED-LOGGED  TO DL-RESOLVED.
+           MOVE WS-DETAIL-LINE      TO BALANCE-REPORT-RECORD.
+           WRITE BALANCE-REPORT-RECORD.
+       P0A-WRITE-TOTAL-LINE.
+           MOVE WS-GRAND-RECORDS-READ TO TL-RECORDS-READ.
+           MOVE WS-GRAND-EXCEPTIONS   TO TL-EXCEPTIONS.
+           MOVE WS-GRAND-RESOLVED     TO TL-RESOLVED.
+           MOVE WS-TOTAL-LINE         TO BALANCE-REPORT-RECORD.
+           WRITE BALANCE-REPORT-RECORD.
