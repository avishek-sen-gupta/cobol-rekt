@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    RESTDRV.
+       AUTHOR.        MOJO.
+       DATE-WRITTEN.  AUG 2026.
+      * RESTDRV - nightly-suite restart driver. Runs as the first step
+      * of the suite, ahead of any business-logic program. Reads the
+      * shared SUITECKP checkpoint file left behind by a prior run and
+      * reports, of the suite's checkpoint-participating programs, the
+      * first one that has not yet recorded completion - that is the
+      * step the suite will actually resume at, since each of those
+      * programs already checks SUITECKP for its own completion record
+      * and self-skips if found. RETURN-CODE is left at 0 on a clean
+      * run (nothing to resume) or 4 when a resume point was found, so
+      * an operator scanning SYSOUT/MSGLEVEL output can tell at a
+      * glance whether this run is a fresh start or a restart.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUITE-CKPT ASSIGN TO "SUITECKP"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUITE-CKPT.
+           COPY "suitecp.cpy".
+       WORKING-STORAGE SECTION.
+           COPY "filestat.cpy".
+       01  WS-SUITE-CKPT-EOF-SW PIC X VALUE "N".
+            88 SUITE-CKPT-EOF   VALUE "Y".
+       01  WS-STEP-TABLE-NDX    PIC 9(02) COMP VALUE 1.
+       01  WS-STEP-TABLE.
+           05  FILLER PIC X(08) VALUE "HELLOWRD".
+           05  FILLER PIC X(08) VALUE "BILLEVAL".
+           05  FILLER PIC X(08) VALUE "GRMCOV".
+       01  WS-STEP-TABLE-R REDEFINES WS-STEP-TABLE.
+           05  WS-STEP-ID  PIC X(08) OCCURS 3 TIMES.
+       01  WS-STEP-DONE-TABLE.
+           05  WS-STEP-DONE PIC X OCCURS 3 TIMES VALUE "N".
+       01  WS-RESUME-NDX        PIC 9(02) COMP VALUE ZERO.
+       PROCEDURE DIVISION.
+       P0 SECTION.
+       P0A.
+           OPEN INPUT SUITE-CKPT.
+           IF  FS-SUCCESS
+               PERFORM P0A-READ-SUITE-CKPT
+               PERFORM UNTIL SUITE-CKPT-EOF
+                   PERFORM P0A-MARK-STEP-DONE
+                   PERFORM P0A-READ-SUITE-CKPT
+               END-PERFORM
+               CLOSE SUITE-CKPT
+           END-IF.
+           PERFORM P0A-FIND-RESUME-POINT.
+           IF  WS-RESUME-NDX = ZERO
+               DISPLAY "RESTDRV - NO PRIOR CHECKPOINT - FRESH RUN"
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY "RESTDRV - RESUME AT " WS-STEP-ID(WS-RESUME-NDX)
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+       P0A-READ-SUITE-CKPT.
+           READ SUITE-CKPT
+               AT END
+                   SET SUITE-CKPT-EOF TO TRUE
+           END-READ.
+       P0A-MARK-STEP-DONE.
+           PERFORM VARYING WS-STEP-TABLE-NDX FROM 1 BY 1
+                   UNTIL WS-STEP-TABLE-NDX > 3
+               IF  SC-PROGRAM-ID = WS-STEP-ID(WS-STEP-TABLE-NDX)
+                   AND SC-COMPLETE
+                   MOVE "Y" TO WS-STEP-DONE(WS-STEP-TABLE-NDX)
+               END-IF
+           END-PERFORM.
+       P0A-FIND-RESUME-POINT.
+           MOVE ZERO TO WS-RESUME-NDX.
+           PERFORM VARYING WS-STEP-TABLE-NDX FROM 1 BY 1
+                   UNTIL WS-STEP-TABLE-NDX > 3
+               IF  WS-STEP-DONE(WS-STEP-TABLE-NDX) NOT = "Y"
+                   AND WS-RESUME-NDX = ZERO
+                   MOVE WS-STEP-TABLE-NDX TO WS-RESUME-NDX
+               END-IF
+           END-PERFORM.
