@@ -4,7 +4,33 @@
        ENVIRONMENT DIVISION.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01  TESTING    PIC 9(8) VALUE 100.
+       01  TESTING           PIC 9(8) VALUE 100.
+       01  WS-TD-QUEUE-NAME  PIC X(04) VALUE 'TERR'.
+       01  WS-MSG-TYPE       PIC X(04) VALUE 'TERR'.
+      * TDQXREF - message-type to TD queue name routing table. To
+      * route another message type to a queue, add a FILLER pair
+      * here - the SEARCH against TDQXREF-ENTRY in WRITEQTDQ never
+      * changes.
+       01  TDQXREF-TABLE-VALUES.
+           05  FILLER PIC X(04) VALUE 'TERR'.
+           05  FILLER PIC X(04) VALUE 'TERR'.
+           05  FILLER PIC X(04) VALUE 'AUDT'.
+           05  FILLER PIC X(04) VALUE 'AUDT'.
+           05  FILLER PIC X(04) VALUE 'WARN'.
+           05  FILLER PIC X(04) VALUE 'CSMT'.
+       01  TDQXREF-TABLE REDEFINES TDQXREF-TABLE-VALUES.
+           05  TDQXREF-ENTRY OCCURS 3 TIMES
+                   INDEXED BY TDQXREF-NDX.
+               10  TDQXREF-MSG-TYPE  PIC X(04).
+               10  TDQXREF-QUEUE     PIC X(04).
+       01  MSGE-RCRD         PIC X(80) VALUE SPACES.
+       01  MSGNO             PIC 9(04) VALUE ZERO.
+       01  WSC-EIBRESP       PIC S9(8) COMP.
+       01  WSC-MSGNO         PIC 9(04).
+       01  WSC-MSG           PIC X(132) VALUE SPACES.
+       01  WS-FALLBACK-QUEUE PIC X(04) VALUE 'CSMT'.
+       01  WS-TRANSID        PIC X(04) VALUE 'TST1'.
+       01  WS-COMMAREA       PIC X(01) VALUE SPACES.
        PROCEDURE DIVISION.
        INITSTART.
       *****************************************************************
@@ -12,9 +38,25 @@
        WRITEQTDQ.
       *****************************************************************
 
+           EVALUATE TRUE
+               WHEN MSGNO < 5000
+                   MOVE 'TERR' TO WS-MSG-TYPE
+               WHEN MSGNO < 9000
+                   MOVE 'AUDT' TO WS-MSG-TYPE
+               WHEN OTHER
+                   MOVE 'WARN' TO WS-MSG-TYPE
+           END-EVALUATE.
+           SET TDQXREF-NDX TO 1.
+           SEARCH TDQXREF-ENTRY
+               AT END
+                   MOVE WS-FALLBACK-QUEUE TO WS-TD-QUEUE-NAME
+               WHEN TDQXREF-MSG-TYPE(TDQXREF-NDX) = WS-MSG-TYPE
+                   MOVE TDQXREF-QUEUE(TDQXREF-NDX) TO WS-TD-QUEUE-NAME
+           END-SEARCH.
+
            EXEC CICS
                 WRITEQ TD
-                QUEUE   ('TERR')
+                QUEUE   (WS-TD-QUEUE-NAME)
                 FROM    (MSGE-RCRD)
                 LENGTH  (LENGTH OF MSGE-RCRD)
                 NOHANDLE
@@ -31,20 +73,49 @@
 
            MOVE EIBRESP    TO WSC-EIBRESP.
            MOVE MSGNO      TO WSC-MSGNO.
+           STRING EIBTRMID    DELIMITED BY SIZE
+                  '/'         DELIMITED BY SIZE
+                  EIBTRNID    DELIMITED BY SIZE
+                  ' '         DELIMITED BY SIZE
+                  MSGE-RCRD   DELIMITED BY SIZE
+               INTO WSC-MSG
+           END-STRING.
 
            EXEC CICS
                 WRITE OPERATOR
                 TEXT  (WSC-MSG)
-                TEXTLENGTH (62)
+                TEXTLENGTH (LENGTH OF WSC-MSG)
                 EVENTUAL
            END-EXEC.
 
+           IF EIBRESP >  0
+               PERFORM WRITECONSOLE-FALLBACK THRU WCF-EXIT
+           END-IF.
+           GO TO TERMIN.
+
        WC-EXIT. EXIT.
 
+      *****************************************************************
+       WRITECONSOLE-FALLBACK.
+      *****************************************************************
+
+           EXEC CICS
+                WRITEQ TD
+                QUEUE   (WS-FALLBACK-QUEUE)
+                FROM    (WSC-MSG)
+                LENGTH  (LENGTH OF WSC-MSG)
+                NOHANDLE
+           END-EXEC.
+
+       WCF-EXIT. EXIT.
+
       *****************************************************************
        TERMIN.
       *****************************************************************
 
-           EXEC CICS RETURN END-EXEC.
+           EXEC CICS RETURN
+                TRANSID  (WS-TRANSID)
+                COMMAREA (WS-COMMAREA)
+           END-EXEC.
 
        TERMIN-EXIT. EXIT.
