@@ -0,0 +1,14 @@
+      * SUITECP - one record per completed step in the suite-wide
+      * checkpoint file (SUITECKP). Any batch program in the suite
+      * appends its own "C"-complete record here as the last thing it
+      * does on a successful run, and checks for its own prior
+      * completion record before it starts - so the nightly suite can
+      * be restarted from the top after an abend without redoing steps
+      * that already finished.
+       01  SUITE-CKPT-RECORD.
+           05  SC-PROGRAM-ID     PIC X(08).
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  SC-STATUS         PIC X(01).
+               88  SC-COMPLETE   VALUE "C".
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  SC-TIMESTAMP      PIC X(14).
