@@ -0,0 +1,9 @@
+      * INVREC - invoice batch input record layout, shared by
+      * HELLO-WORLD and the test-data generator.
+       01  INVOICE-IN-RECORD.
+           05  II-SOME-PART-1        PIC X(04).
+           05  II-SOME-PART-2        PIC X(04).
+           05  II-INVOICE-AMOUNT     PIC 9(09)V99.
+           05  II-VENDOR-CORRECTION  PIC 9(09)V99.
+           05  II-ITEM-COUNT         PIC 9(04).
+           05  II-CURRENCY-CODE      PIC X(04).
