@@ -0,0 +1,18 @@
+      * CURXREF - cross-reference of invoice currency codes to their
+      * exchange rate into the home currency (USD), keyed by
+      * EXCHANGE-PART-01. To add a new currency add a FILLER pair
+      * here - the SEARCH against CURXREF-ENTRY never changes.
+       01  CURXREF-TABLE-VALUES.
+           05  FILLER PIC X(04)         VALUE "USD ".
+           05  FILLER PIC 9(03)V9(06)   VALUE 1.000000.
+           05  FILLER PIC X(04)         VALUE "EUR ".
+           05  FILLER PIC 9(03)V9(06)   VALUE 1.080000.
+           05  FILLER PIC X(04)         VALUE "GBP ".
+           05  FILLER PIC 9(03)V9(06)   VALUE 1.270000.
+           05  FILLER PIC X(04)         VALUE "JPY ".
+           05  FILLER PIC 9(03)V9(06)   VALUE 0.006700.
+       01  CURXREF-TABLE REDEFINES CURXREF-TABLE-VALUES.
+           05  CURXREF-ENTRY OCCURS 4 TIMES
+                   INDEXED BY CURXREF-NDX.
+               10  CURXREF-CODE  PIC X(04).
+               10  CURXREF-RATE  PIC 9(03)V9(06).
