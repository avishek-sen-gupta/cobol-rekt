@@ -0,0 +1,25 @@
+      * BILLXREF - cross-reference of billing status codes to a
+      * description and a severity, keyed by BILLMSTR-CODE-STAT-DSTR.
+      * To add a new status code add a FILLER triple here - the
+      * SEARCH against BILLXREF-ENTRY in BILLEVAL's SA1 (and in
+      * EVAL-GOTO's SA1 in test-evaluate-without-through.cbl) never
+      * changes.
+       01  BILLXREF-TABLE-VALUES.
+           05  FILLER PIC X(04) VALUE "PAID".
+           05  FILLER PIC X(20) VALUE "PAYMENT RECEIVED    ".
+           05  FILLER PIC 9(01) VALUE 1.
+           05  FILLER PIC X(04) VALUE "DISP".
+           05  FILLER PIC X(20) VALUE "PAYMENT DISPUTED    ".
+           05  FILLER PIC 9(01) VALUE 3.
+           05  FILLER PIC X(04) VALUE "PEND".
+           05  FILLER PIC X(20) VALUE "AWAITING PAYMENT    ".
+           05  FILLER PIC 9(01) VALUE 2.
+           05  FILLER PIC X(04) VALUE "CANC".
+           05  FILLER PIC X(20) VALUE "BILLING CANCELLED   ".
+           05  FILLER PIC 9(01) VALUE 2.
+       01  BILLXREF-TABLE REDEFINES BILLXREF-TABLE-VALUES.
+           05  BILLXREF-ENTRY OCCURS 4 TIMES
+                   INDEXED BY BILLXREF-NDX.
+               10  BILLXREF-CODE      PIC X(04).
+               10  BILLXREF-DESC      PIC X(20).
+               10  BILLXREF-SEVERITY  PIC 9(01).
