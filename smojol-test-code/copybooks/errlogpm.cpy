@@ -0,0 +1,11 @@
+      * ERRLOGPM - parameter layout passed to the shared ERRLOG
+      * subprogram via CALL ... USING. COPY this into both the
+      * caller's WORKING-STORAGE (to build the parameters) and
+      * ERRLOG's own LINKAGE SECTION (to receive them) so the two
+      * can never drift apart.
+       01  ERRLOG-PARMS.
+           05  EL-PROGRAM-ID     PIC X(08).
+           05  EL-SECTION        PIC X(08).
+           05  EL-PARAGRAPH      PIC X(08).
+           05  EL-ERROR-CODE     PIC 9(04).
+           05  EL-ERROR-MESSAGE  PIC X(40).
