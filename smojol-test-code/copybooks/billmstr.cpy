@@ -0,0 +1,12 @@
+      * BILLMSTR - billing master input record read by BILLEVAL's
+      * P0 read loop.
+       01  BILLMSTR-RECORD.
+           05  BM-ACCOUNT-NO            PIC X(10).
+           05  BILLMSTR-CODE-STAT-DSTR  PIC X(04).
+               88  BILL-STAT-PAID       VALUE "PAID".
+               88  BILL-STAT-DISPUTED   VALUE "DISP".
+               88  BILL-STAT-PENDING    VALUE "PEND".
+               88  BILL-STAT-CANCELLED  VALUE "CANC".
+           05  BM-PRIOR-EXCEPTION-SW    PIC X(01).
+               88  BM-PRIOR-EXCEPTION   VALUE "Y".
+           05  BM-AMOUNT                PIC 9(07)V99.
