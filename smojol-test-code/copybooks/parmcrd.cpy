@@ -0,0 +1,8 @@
+      * PARMCRD - generic 80-byte parameter-card record shared by any
+      * program that reads an optional override card the way
+      * GRAMMAR-COV reads GCLIMIT. COPY this into the FD and REDEFINES
+      * it with the caller's own fields - the FILE-CONTROL entry and
+      * the open/read/fall-back-to-default logic still belong to each
+      * program since the assigned file name and the defaulted fields
+      * differ per caller.
+       01  PARM-CARD-RECORD PIC X(80).
