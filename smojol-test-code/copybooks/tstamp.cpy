@@ -0,0 +1,4 @@
+      * TSTAMP - standard 14-byte YYYYMMDDHHMMSS timestamp field,
+      * sourced from FUNCTION CURRENT-DATE(1:14), shared by any
+      * program that needs to stamp a log or audit record.
+       01  WS-TIMESTAMP PIC X(14).
