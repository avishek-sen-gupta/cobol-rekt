@@ -0,0 +1,20 @@
+      * IDMSSUB - subschema record layouts for the database areas
+      * navigated by FLOWGRAPH (A1/E1 sections). Mirrors what a
+      * COPY IDMS SUBSCHEMA-NAMES bind would generate for this
+      * run-unit, kept here as a plain copybook since this shop's
+      * toolchain works from source, not a live IDMS dictionary.
+      * DB-SET-2 and DB-SET-3 are CODASYL set names, not data items -
+      * they come from the subschema binding, not WORKING-STORAGE,
+      * so they are not declared here.
+       01  DB-FIELD-1.
+           05  DB-FIELD-1-KEY      PIC X(10).
+           05  DB-FIELD-1-DATA     PIC X(50).
+       01  DB-FIELD-2.
+           05  DB-FIELD-2-KEY      PIC X(10).
+           05  DB-FIELD-2-DATA     PIC X(50).
+       01  DB-FIELD-3.
+           05  DB-FIELD-3-KEY      PIC X(10).
+           05  DB-FIELD-3-DATA     PIC X(50).
+       01  DB-STATE                PIC 9999.
+       01  DB-STATUS               PIC XXXX.
+           88  DB-STATUS-SUCCESS   VALUE "0000".
