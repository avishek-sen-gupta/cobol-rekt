@@ -0,0 +1,13 @@
+      * TRANCODE - transaction-code routing table for HELLO-WORLD's
+      * per-invoice dispatch out of paragraph P1. To route another
+      * RESULT value to one of the existing sections, add a FILLER
+      * pair here - the dispatch logic in P1 itself never changes.
+       01  TRANCODE-TABLE-VALUES.
+           05  FILLER PIC X(05) VALUE "00101".
+           05  FILLER PIC X(05) VALUE "00202".
+           05  FILLER PIC X(05) VALUE "00303".
+       01  TRANCODE-TABLE REDEFINES TRANCODE-TABLE-VALUES.
+           05  TRANCODE-ENTRY OCCURS 3 TIMES
+                   INDEXED BY TRANCODE-NDX.
+               10  TRANCODE-RESULT-VALUE  PIC 9(03).
+               10  TRANCODE-SECTION-NO    PIC 9(02).
