@@ -0,0 +1,7 @@
+      * FILESTAT - standard FILE STATUS working-storage field shared
+      * by any program that opens an optional file and needs to react
+      * to FILE STATUS without declaring its own 2-byte field each
+      * time. 00 is successful completion, 10 is end of file.
+       01  WS-FILE-STATUS PIC XX.
+           88  FS-SUCCESS VALUE "00".
+           88  FS-EOF     VALUE "10".
