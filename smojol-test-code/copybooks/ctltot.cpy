@@ -0,0 +1,13 @@
+      * CTLTOT - one control-totals record per batch program per run,
+      * appended to the shared CTLTOT file at end-of-job. CTLRPT reads
+      * these back to produce the suite-wide balancing report.
+       01  CONTROL-TOTALS-RECORD.
+           05  CT-PROGRAM-ID          PIC X(08).
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  CT-TIMESTAMP           PIC X(14).
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  CT-RECORDS-READ        PIC 9(07).
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  CT-EXCEPTIONS-LOGGED   PIC 9(07).
+           05  FILLER                 PIC X(01) VALUE SPACE.
+           05  CT-RESOLVED-LOGGED     PIC 9(07).
