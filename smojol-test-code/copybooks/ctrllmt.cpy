@@ -0,0 +1,5 @@
+      * CTRLLMT - shared control-limit value compared against WS-NUM1
+      * by the control-flow test fixtures (simple-loop.cbl,
+      * simple-if.cbl, implicit-loop.cbl). Keeping the threshold here
+      * means all three fixtures move together if it ever changes.
+       01  WS-CONTROL-LIMIT PIC 9(9) VALUE 10.
