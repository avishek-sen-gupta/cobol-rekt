@@ -0,0 +1,216 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BILLEVAL.
+       AUTHOR.        MOJO.
+       DATE-WRITTEN.  SEP 2024.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BILLMSTR-FILE ASSIGN TO "BILLMSTR"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT EXCEPTION-OUT ASSIGN TO "BILLEXC"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT PARM-CARD ASSIGN TO "BILLPARM"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT CONTROL-TOTALS ASSIGN TO "CTLTOT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT SUITE-CKPT ASSIGN TO "SUITECKP"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BILLMSTR-FILE.
+           COPY "billmstr.cpy".
+       FD  PARM-CARD.
+           COPY "parmcrd.cpy".
+       01  PC-OVERRIDE REDEFINES PARM-CARD-RECORD.
+           05  PC-UNKNOWN-SEVERITY  PIC 9(01).
+           05  PC-UNKNOWN-ERRCODE   PIC 9(04).
+           05  FILLER               PIC X(75).
+       FD  CONTROL-TOTALS.
+           COPY "ctltot.cpy".
+       FD  SUITE-CKPT.
+           COPY "suitecp.cpy".
+       FD  EXCEPTION-OUT.
+       01  EXCEPTION-OUT-RECORD.
+           05  EO-ACCOUNT-NO       PIC X(10).
+           05  EO-STATUS-CODE      PIC X(04).
+           05  EO-SEVERITY         PIC 9(01).
+           05  EO-DISPOSITION      PIC X(08).
+           05  EO-ERROR-CODE       PIC 9(04).
+           05  EO-MESSAGE          PIC X(40).
+       WORKING-STORAGE SECTION.
+           COPY "billxref.cpy".
+           COPY "errlogpm.cpy".
+           COPY "filestat.cpy".
+           COPY "tstamp.cpy".
+       01  WS-RECORDS-READ         PIC 9(07) VALUE ZERO.
+       01  WS-EXCEPTIONS-LOGGED    PIC 9(07) VALUE ZERO.
+       01  WS-RESOLVED-LOGGED      PIC 9(07) VALUE ZERO.
+       01  WS-BILLMSTR-EOF-SW      PIC X VALUE "N".
+            88 BILLMSTR-EOF        VALUE "Y".
+       01  WS-SEVERITY-CODE        PIC 9(01) VALUE ZERO.
+       01  WS-ERROR-CODE           PIC 9(04) VALUE ZERO.
+       01  WS-ERROR-MESSAGE        PIC X(40) VALUE SPACES.
+       01  FG-ERROR-FLAG           PIC X VALUE "N".
+            88 FG-ERROR            VALUE "Y".
+       01  WS-UNKNOWN-SEVERITY     PIC 9(01) VALUE 9.
+       01  WS-UNKNOWN-ERRCODE      PIC 9(04) VALUE 9999.
+       01  WS-SUITE-CKPT-EOF-SW    PIC X VALUE "N".
+            88 SUITE-CKPT-EOF      VALUE "Y".
+       01  WS-STEP-DONE-SW         PIC X VALUE "N".
+            88 STEP-ALREADY-DONE   VALUE "Y".
+
+       PROCEDURE DIVISION.
+       P0 SECTION.
+       P0A.
+           PERFORM P0A-CHECK-SUITE-CKPT.
+           IF  STEP-ALREADY-DONE
+               DISPLAY "BILLEVAL ALREADY COMPLETE - SKIPPING ON RESTART"
+               GOBACK
+           END-IF.
+           PERFORM P0A-READ-PARM-CARD.
+           OPEN INPUT BILLMSTR-FILE.
+           OPEN OUTPUT EXCEPTION-OUT.
+           PERFORM P0A-READ-BILLMSTR.
+           PERFORM UNTIL BILLMSTR-EOF
+               PERFORM S THRU SZ1
+               PERFORM P0A-READ-BILLMSTR
+           END-PERFORM.
+           CLOSE BILLMSTR-FILE.
+           CLOSE EXCEPTION-OUT.
+           PERFORM P0A-WRITE-CONTROL-TOTALS.
+           PERFORM P0A-WRITE-SUITE-CKPT.
+           GOBACK.
+       P0A-CHECK-SUITE-CKPT.
+           OPEN INPUT SUITE-CKPT.
+           IF  FS-SUCCESS
+               PERFORM P0A-READ-SUITE-CKPT
+               PERFORM UNTIL SUITE-CKPT-EOF
+                   IF  SC-PROGRAM-ID = "BILLEVAL" AND SC-COMPLETE
+                       SET STEP-ALREADY-DONE TO TRUE
+                   END-IF
+                   PERFORM P0A-READ-SUITE-CKPT
+               END-PERFORM
+               CLOSE SUITE-CKPT
+           END-IF.
+       P0A-READ-SUITE-CKPT.
+           READ SUITE-CKPT
+               AT END
+                   SET SUITE-CKPT-EOF TO TRUE
+           END-READ.
+       P0A-WRITE-SUITE-CKPT.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-TIMESTAMP.
+           OPEN EXTEND SUITE-CKPT.
+           IF  NOT FS-SUCCESS
+               OPEN OUTPUT SUITE-CKPT
+           END-IF.
+           MOVE "BILLEVAL"   TO SC-PROGRAM-ID.
+           SET SC-COMPLETE   TO TRUE.
+           MOVE WS-TIMESTAMP TO SC-TIMESTAMP.
+           WRITE SUITE-CKPT-RECORD.
+           CLOSE SUITE-CKPT.
+       P0A-WRITE-CONTROL-TOTALS.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-TIMESTAMP.
+           OPEN EXTEND CONTROL-TOTALS.
+           IF  NOT FS-SUCCESS
+               OPEN OUTPUT CONTROL-TOTALS
+           END-IF.
+           MOVE "BILLEVAL"           TO CT-PROGRAM-ID.
+           MOVE WS-TIMESTAMP         TO CT-TIMESTAMP.
+           MOVE WS-RECORDS-READ      TO CT-RECORDS-READ.
+           MOVE WS-EXCEPTIONS-LOGGED TO CT-EXCEPTIONS-LOGGED.
+           MOVE WS-RESOLVED-LOGGED   TO CT-RESOLVED-LOGGED.
+           WRITE CONTROL-TOTALS-RECORD.
+           CLOSE CONTROL-TOTALS.
+       P0A-READ-PARM-CARD.
+           OPEN INPUT PARM-CARD.
+           IF  FS-SUCCESS
+               READ PARM-CARD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PC-UNKNOWN-SEVERITY TO WS-UNKNOWN-SEVERITY
+                       MOVE PC-UNKNOWN-ERRCODE  TO WS-UNKNOWN-ERRCODE
+               END-READ
+               CLOSE PARM-CARD
+           END-IF.
+       P0A-READ-BILLMSTR.
+           READ BILLMSTR-FILE
+               AT END
+                   SET BILLMSTR-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+       S SECTION.
+       SA1.
+           MOVE "N" TO FG-ERROR-FLAG
+           SET BILLXREF-NDX TO 1
+           SEARCH BILLXREF-ENTRY
+               AT END
+                   SET FG-ERROR TO TRUE
+                   MOVE WS-UNKNOWN-SEVERITY TO WS-SEVERITY-CODE
+                   MOVE WS-UNKNOWN-ERRCODE TO WS-ERROR-CODE
+                   MOVE "UNKNOWN BILLING STATUS CODE"
+                       TO WS-ERROR-MESSAGE
+                   PERFORM SA1-LOG-EXCEPTION
+               WHEN BILLXREF-CODE(BILLXREF-NDX) =
+                       BILLMSTR-CODE-STAT-DSTR
+                   MOVE BILLXREF-SEVERITY(BILLXREF-NDX)
+                       TO WS-SEVERITY-CODE
+                   PERFORM SA1-EVALUATE-STATUS
+           END-SEARCH.
+       SZ1.
+           EXIT.
+       SA1-EVALUATE-STATUS.
+           EVALUATE TRUE
+               WHEN BILL-STAT-PAID
+                   DISPLAY "BILLING STATUS: "
+                       BILLXREF-DESC(BILLXREF-NDX)
+                   IF  BM-PRIOR-EXCEPTION
+                       PERFORM SA1-LOG-RESOLVED
+                   END-IF
+               WHEN BILL-STAT-DISPUTED
+                   DISPLAY "BILLING STATUS: "
+                       BILLXREF-DESC(BILLXREF-NDX)
+                   SET FG-ERROR TO TRUE
+                   MOVE 100 TO WS-ERROR-CODE
+                   MOVE BILLXREF-DESC(BILLXREF-NDX) TO WS-ERROR-MESSAGE
+                   PERFORM SA1-LOG-EXCEPTION
+               WHEN BILL-STAT-PENDING
+                   DISPLAY "BILLING STATUS: "
+                       BILLXREF-DESC(BILLXREF-NDX)
+               WHEN BILL-STAT-CANCELLED
+                   DISPLAY "BILLING STATUS: "
+                       BILLXREF-DESC(BILLXREF-NDX)
+                   SET FG-ERROR TO TRUE
+                   MOVE 200 TO WS-ERROR-CODE
+                   MOVE BILLXREF-DESC(BILLXREF-NDX) TO WS-ERROR-MESSAGE
+                   PERFORM SA1-LOG-EXCEPTION
+           END-EVALUATE.
+       SA1-LOG-EXCEPTION.
+           MOVE BM-ACCOUNT-NO           TO EO-ACCOUNT-NO
+           MOVE BILLMSTR-CODE-STAT-DSTR TO EO-STATUS-CODE
+           MOVE WS-SEVERITY-CODE        TO EO-SEVERITY
+           MOVE "OPEN"                  TO EO-DISPOSITION
+           MOVE WS-ERROR-CODE           TO EO-ERROR-CODE
+           MOVE WS-ERROR-MESSAGE        TO EO-MESSAGE
+           WRITE EXCEPTION-OUT-RECORD.
+           ADD 1 TO WS-EXCEPTIONS-LOGGED.
+           MOVE "BILLEVAL"              TO EL-PROGRAM-ID
+           MOVE "S"                     TO EL-SECTION
+           MOVE "SA1-LOG-EXCEPT"        TO EL-PARAGRAPH
+           MOVE WS-ERROR-CODE           TO EL-ERROR-CODE
+           MOVE WS-ERROR-MESSAGE        TO EL-ERROR-MESSAGE
+           CALL "ERRLOG" USING ERRLOG-PARMS.
+       SA1-LOG-RESOLVED.
+           MOVE BM-ACCOUNT-NO           TO EO-ACCOUNT-NO
+           MOVE BILLMSTR-CODE-STAT-DSTR TO EO-STATUS-CODE
+           MOVE WS-SEVERITY-CODE        TO EO-SEVERITY
+           MOVE "RESOLVED"              TO EO-DISPOSITION
+           MOVE ZERO                    TO EO-ERROR-CODE
+           MOVE "PRIOR EXCEPTION RESOLVED - PAYMENT RECEIVED"
+               TO EO-MESSAGE
+           WRITE EXCEPTION-OUT-RECORD.
+           ADD 1 TO WS-RESOLVED-LOGGED.
