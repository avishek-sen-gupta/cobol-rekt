@@ -0,0 +1,106 @@
+//BATCHRUN JOB (ACCTNO),'NIGHTLY SUITE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* NIGHTLY BATCH-SUITE DRIVER
+//* RUNS THE FULL BATCH PROGRAM SUITE IN SEQUENCE. LOAD MODULE NAMES
+//* BELOW ARE 8-CHARACTER BINDER ALIASES FOR THE LONGER PROGRAM-IDs
+//* IN THE SOURCE (E.G. GRMCOV FOR GRAMMAR-COV).
+//*********************************************************************
+//STEP005  EXEC PGM=RESTDRV
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//SUITECKP DD DSN=PROD.BATCH.SUITECKP,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=25)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP010  EXEC PGM=HELLOWRD
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//INVOICEI DD DSN=PROD.BATCH.INVIN,DISP=SHR
+//INVREVQ  DD DSN=PROD.BATCH.INVREVQ,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=59)
+//CTLTOT   DD DSN=PROD.BATCH.CTLTOT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=47)
+//SUITECKP DD DSN=PROD.BATCH.SUITECKP,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=25)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=FLOWGRPH,COND=(4,GT,STEP010)
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//ABRTLOG  DD DSN=PROD.BATCH.ABRTLOG,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//E1CKPT   DD DSN=PROD.BATCH.E1CKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//RECONRPT DD DSN=PROD.BATCH.RECONRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=BILLEVAL,COND=(4,GT,STEP020)
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//BILLMSTR DD DSN=PROD.BATCH.BILLMSTR,DISP=SHR
+//BILLEXC  DD DSN=PROD.BATCH.BILLEXC,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=67)
+//CTLTOT   DD DSN=PROD.BATCH.CTLTOT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=47)
+//SUITECKP DD DSN=PROD.BATCH.SUITECKP,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=25)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=GRMCOV,COND=(4,GT,STEP030)
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//GCLIMIT  DD DSN=PROD.BATCH.GCLIMIT,DISP=SHR
+//GCNAME   DD DSN=PROD.BATCH.GCNAME,DISP=SHR
+//GCRESULT DD DSN=PROD.BATCH.GCRESULT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=27)
+//CTLTOT   DD DSN=PROD.BATCH.CTLTOT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=47)
+//SUITECKP DD DSN=PROD.BATCH.SUITECKP,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=25)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=STOPRUN,COND=(4,GT,STEP040)
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//SRLOOPLG DD DSN=PROD.BATCH.SRLOOPLG,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=24)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP060  EXEC PGM=IMPGOTO,COND=(4,GT,STEP050)
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//IGAUDIT  DD DSN=PROD.BATCH.IGAUDIT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=20)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP070  EXEC PGM=SMPLGOTO,COND=(4,GT,STEP060)
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP080  EXEC PGM=CTLRPT,COND=(4,GT,STEP070)
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//CTLTOT   DD DSN=PROD.BATCH.CTLTOT,DISP=SHR
+//CTLBAL   DD DSN=PROD.BATCH.CTLBAL,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP090  EXEC PGM=EXCDIGST,COND=(4,GT,STEP080)
+//STEPLIB  DD DSN=PROD.LOADLIB,DISP=SHR
+//BILLEXC  DD DSN=PROD.BATCH.BILLEXC,DISP=SHR
+//INVREVQ  DD DSN=PROD.BATCH.INVREVQ,DISP=SHR
+//SUITEERR DD DSN=PROD.BATCH.SUITEERR,DISP=SHR
+//XDIGEST  DD DSN=PROD.BATCH.XDIGEST,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=96)
+//SYSOUT   DD SYSOUT=*
