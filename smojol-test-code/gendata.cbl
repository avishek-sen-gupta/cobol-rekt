@@ -0,0 +1,103 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    GENDATA.
+       AUTHOR.        MOJO.
+       DATE-WRITTEN.  SEP 2024.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVOICE-IN ASSIGN TO "INVIN"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT BILLMSTR-FILE ASSIGN TO "BILLMSTR"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT PARM-CARD ASSIGN TO "GDPARM"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVOICE-IN.
+           COPY "invrec.cpy".
+       FD  BILLMSTR-FILE.
+           COPY "billmstr.cpy".
+       FD  PARM-CARD.
+           COPY "parmcrd.cpy".
+       01  PC-OVERRIDE REDEFINES PARM-CARD-RECORD.
+           05  PC-RECORD-COUNT  PIC 9(04).
+           05  FILLER           PIC X(76).
+       WORKING-STORAGE SECTION.
+           COPY "filestat.cpy".
+       01  WS-RECORD-COUNT         PIC 9(04) VALUE 20.
+       01  WS-GEN-INDEX            PIC 9(04) VALUE ZERO.
+       01  WS-STATUS-CYCLE-NDX     PIC 9(01) VALUE 1.
+       01  WS-CURRENCY-CYCLE-NDX   PIC 9(01) VALUE 1.
+       01  STATUS-CYCLE-VALUES.
+           05  FILLER PIC X(04) VALUE "PAID".
+           05  FILLER PIC X(04) VALUE "DISP".
+           05  FILLER PIC X(04) VALUE "PEND".
+           05  FILLER PIC X(04) VALUE "CANC".
+           05  FILLER PIC X(04) VALUE "ZZZZ".
+       01  STATUS-CYCLE REDEFINES STATUS-CYCLE-VALUES.
+           05  STATUS-CYCLE-CODE PIC X(04) OCCURS 5.
+       01  CURRENCY-CYCLE-VALUES.
+           05  FILLER PIC X(04) VALUE "USD ".
+           05  FILLER PIC X(04) VALUE "EUR ".
+           05  FILLER PIC X(04) VALUE "GBP ".
+           05  FILLER PIC X(04) VALUE "JPY ".
+           05  FILLER PIC X(04) VALUE "ZZZ ".
+       01  CURRENCY-CYCLE REDEFINES CURRENCY-CYCLE-VALUES.
+           05  CURRENCY-CYCLE-CODE PIC X(04) OCCURS 5.
+       PROCEDURE DIVISION.
+       P0 SECTION.
+       P0A.
+           PERFORM P0A-READ-PARM-CARD.
+           OPEN OUTPUT INVOICE-IN.
+           OPEN OUTPUT BILLMSTR-FILE.
+           PERFORM UNTIL WS-GEN-INDEX >= WS-RECORD-COUNT
+               ADD 1 TO WS-GEN-INDEX
+               PERFORM P0A-NEXT-CYCLE-INDEXES
+               PERFORM P0A-WRITE-INVOICE-RECORD
+               PERFORM P0A-WRITE-BILLMSTR-RECORD
+           END-PERFORM.
+           CLOSE INVOICE-IN.
+           CLOSE BILLMSTR-FILE.
+           DISPLAY "GENDATA WROTE " WS-RECORD-COUNT " TEST RECORD SETS".
+           GOBACK.
+       P0A-READ-PARM-CARD.
+           OPEN INPUT PARM-CARD.
+           IF  FS-SUCCESS
+               READ PARM-CARD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PC-RECORD-COUNT TO WS-RECORD-COUNT
+               END-READ
+               CLOSE PARM-CARD
+           END-IF.
+       P0A-NEXT-CYCLE-INDEXES.
+           ADD 1 TO WS-STATUS-CYCLE-NDX
+           IF  WS-STATUS-CYCLE-NDX > 5
+               MOVE 1 TO WS-STATUS-CYCLE-NDX
+           END-IF
+           ADD 1 TO WS-CURRENCY-CYCLE-NDX
+           IF  WS-CURRENCY-CYCLE-NDX > 5
+               MOVE 1 TO WS-CURRENCY-CYCLE-NDX
+           END-IF.
+       P0A-WRITE-INVOICE-RECORD.
+           MOVE "ABCD"            TO II-SOME-PART-1
+           MOVE "WXYZ"            TO II-SOME-PART-2
+           COMPUTE II-INVOICE-AMOUNT = WS-GEN-INDEX * 3701.37
+           COMPUTE II-VENDOR-CORRECTION = WS-GEN-INDEX * 3
+           MOVE WS-GEN-INDEX      TO II-ITEM-COUNT
+           MOVE CURRENCY-CYCLE-CODE(WS-CURRENCY-CYCLE-NDX)
+               TO II-CURRENCY-CODE
+           WRITE INVOICE-IN-RECORD.
+       P0A-WRITE-BILLMSTR-RECORD.
+           MOVE WS-GEN-INDEX          TO BM-ACCOUNT-NO
+           MOVE STATUS-CYCLE-CODE(WS-STATUS-CYCLE-NDX)
+               TO BILLMSTR-CODE-STAT-DSTR
+           IF  BILL-STAT-PAID AND WS-GEN-INDEX > 1
+               MOVE "Y" TO BM-PRIOR-EXCEPTION-SW
+           ELSE
+               MOVE "N" TO BM-PRIOR-EXCEPTION-SW
+           END-IF
+           COMPUTE BM-AMOUNT = WS-GEN-INDEX * 12.5
+           WRITE BILLMSTR-RECORD.
