@@ -3,22 +3,73 @@
        AUTHOR.        MOJO
        DATE-WRITTEN.  SEP 2024.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO "IGAUDIT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT PARM-CARD ASSIGN TO "IGPARM"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-RECORD.
+           05  AL-EVENT  PIC X(20).
+       FD  PARM-CARD.
+       01  PARM-CARD-RECORD PIC X(09).
+       01  PC-OVERRIDE REDEFINES PARM-CARD-RECORD.
+           05  PC-NUM1   PIC 9(9).
        WORKING-STORAGE SECTION.
+           COPY "filestat.cpy".
             01 WS-NUM1 PIC 9(9) VALUE 5.
+            01 WS-SA1-RETRY-COUNT PIC 9(05) VALUE ZERO.
+            01 WS-SA1-MAX-RETRY   PIC 9(05) VALUE 5.
+            01 WS-AUDIT-EVENT     PIC X(20).
        PROCEDURE DIVISION.
        R SECTION.
        RA1.
+           OPEN OUTPUT AUDIT-LOG.
+           PERFORM RA1-READ-PARM-CARD.
+           MOVE "ENTER R SECTION" TO WS-AUDIT-EVENT.
+           PERFORM RA1-LOG-AUDIT-EVENT.
            DISPLAY "RA1".
            PERFORM S.
+           MOVE "EXIT R SECTION" TO WS-AUDIT-EVENT.
+           PERFORM RA1-LOG-AUDIT-EVENT.
+           CLOSE AUDIT-LOG.
+       RA1-READ-PARM-CARD.
+           OPEN INPUT PARM-CARD.
+           IF  FS-SUCCESS
+               READ PARM-CARD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PC-NUM1 TO WS-NUM1
+               END-READ
+               CLOSE PARM-CARD
+           END-IF.
+       RA1-LOG-AUDIT-EVENT.
+           MOVE WS-AUDIT-EVENT TO AL-EVENT.
+           WRITE AUDIT-LOG-RECORD.
        S SECTION.
        SA1.
+           MOVE "ENTER S SECTION" TO WS-AUDIT-EVENT.
+           PERFORM RA1-LOG-AUDIT-EVENT.
            DISPLAY "SA1".
-           IF WS-NUM1 = 5
+           ADD 1 TO WS-SA1-RETRY-COUNT.
+           IF WS-NUM1 = 5 AND WS-SA1-RETRY-COUNT <= WS-SA1-MAX-RETRY
                 GO TO SA1.
+           IF WS-SA1-RETRY-COUNT > WS-SA1-MAX-RETRY
+                MOVE "SA1 RETRY CAP EXCEEDED" TO WS-AUDIT-EVENT
+                PERFORM RA1-LOG-AUDIT-EVENT
+                DISPLAY "SA1 ABORT - RETRY LIMIT EXCEEDED"
+                GO TO SE1.
            PERFORM SZ1.
        SE1.
            DISPLAY "SE1".
+           MOVE "EXIT R SECTION" TO WS-AUDIT-EVENT.
+           PERFORM RA1-LOG-AUDIT-EVENT.
+           CLOSE AUDIT-LOG.
            STOP RUN.
        SZ1.
            DISPLAY "SZ1".
@@ -26,4 +77,6 @@
        SZ2.
            DISPLAY "SZ2".
        SZ3.
+           MOVE "EXIT S SECTION" TO WS-AUDIT-EVENT.
+           PERFORM RA1-LOG-AUDIT-EVENT.
            EXIT.
