@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BILLINQ.
+       AUTHOR.        MOJO.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY "billxref.cpy".
+       01  WS-ACCOUNT-NO      PIC X(10) VALUE SPACES.
+       01  WS-RESP            PIC S9(8) COMP.
+       01  WS-REPLY-TEXT      PIC X(80) VALUE SPACES.
+       01  WS-NOT-FOUND-TEXT  PIC X(40)
+               VALUE "ACCOUNT NOT FOUND ON BILLING MASTER".
+       01  WS-TRANSID         PIC X(04) VALUE 'BINQ'.
+       01  WS-COMMAREA        PIC X(01) VALUE SPACES.
+      * THE CICS FCT ENTRY FOR BILLMSTR MUST DEFINE IT AS A VSAM KSDS
+      * KEYED ON BM-ACCOUNT-NO TO SUPPORT THE RIDFLD READ BELOW - A
+      * NIGHTLY LOAD STEP KEEPS IT IN SYNC WITH BILLEVAL'S OWN LINE
+      * SEQUENTIAL BILLMSTR EXTRACT. THE RECORD LAYOUT IS SHARED VIA
+      * THIS SAME COPYBOOK.
+           COPY "billmstr.cpy".
+       PROCEDURE DIVISION.
+       MAINLINE.
+      *****************************************************************
+      *****************************************************************
+       RECEIVE-ACCOUNT-NO.
+      *****************************************************************
+
+           EXEC CICS
+                RECEIVE
+                INTO    (WS-ACCOUNT-NO)
+                LENGTH  (LENGTH OF WS-ACCOUNT-NO)
+                NOHANDLE
+           END-EXEC.
+
+       READ-BILLMSTR.
+      *****************************************************************
+
+           EXEC CICS
+                READ
+                FILE     ('BILLMSTR')
+                INTO     (BILLMSTR-RECORD)
+                RIDFLD   (WS-ACCOUNT-NO)
+                RESP     (WS-RESP)
+           END-EXEC.
+
+           IF  WS-RESP = DFHRESP(NORMAL)
+               PERFORM FORMAT-AND-SEND-REPLY THRU FSR-EXIT
+           ELSE
+               PERFORM SEND-NOT-FOUND THRU SNF-EXIT
+           END-IF.
+           GO TO TERMIN.
+
+       RB-EXIT. EXIT.
+      *****************************************************************
+       FORMAT-AND-SEND-REPLY.
+      *****************************************************************
+
+           SET BILLXREF-NDX TO 1.
+           SEARCH BILLXREF-ENTRY
+               AT END
+                   MOVE "UNKNOWN BILLING STATUS CODE" TO WS-REPLY-TEXT
+               WHEN BILLXREF-CODE(BILLXREF-NDX) =
+                       BILLMSTR-CODE-STAT-DSTR
+                   STRING WS-ACCOUNT-NO        DELIMITED BY SIZE
+                          ' '                  DELIMITED BY SIZE
+                          BILLXREF-DESC(BILLXREF-NDX)
+                                               DELIMITED BY SIZE
+                       INTO WS-REPLY-TEXT
+           END-SEARCH.
+
+           EXEC CICS
+                SEND TEXT
+                FROM    (WS-REPLY-TEXT)
+                LENGTH  (LENGTH OF WS-REPLY-TEXT)
+                ERASE
+           END-EXEC.
+
+       FSR-EXIT. EXIT.
+      *****************************************************************
+       SEND-NOT-FOUND.
+      *****************************************************************
+
+           EXEC CICS
+                SEND TEXT
+                FROM    (WS-NOT-FOUND-TEXT)
+                LENGTH  (LENGTH OF WS-NOT-FOUND-TEXT)
+                ERASE
+           END-EXEC.
+
+       SNF-EXIT. EXIT.
+      *****************************************************************
+       TERMIN.
+      *****************************************************************
+
+           EXEC CICS RETURN
+                TRANSID  (WS-TRANSID)
+                COMMAREA (WS-COMMAREA)
+           END-EXEC.
+
+       TERMIN-EXIT. EXIT.
