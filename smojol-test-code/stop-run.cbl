@@ -3,16 +3,30 @@
        AUTHOR.        MOJO
        DATE-WRITTEN.  SEP 2024.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOOP-LOG ASSIGN TO "SRLOOPLG"
+               ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  LOOP-LOG.
+       01  LOOP-LOG-RECORD.
+           05  LL-TIMESTAMP  PIC X(14).
+           05  FILLER        PIC X(01) VALUE SPACE.
+           05  LL-WS-NUM1    PIC 9(9).
        WORKING-STORAGE SECTION.
             01 WS-NUM1 PIC 9(9) VALUE 5.
+            01 WS-CURRENT-TIMESTAMP PIC X(14).
        PROCEDURE DIVISION.
        S SECTION.
        SA1.
+           OPEN OUTPUT LOOP-LOG.
            PERFORM TEST BEFORE VARYING WS-NUM1 FROM 1 BY 1
            UNTIL WS-NUM1 > 10
                 DISPLAY "GOING " WS-NUM1
+                PERFORM SA1-LOG-ITERATION
            END-PERFORM.
+           CLOSE LOOP-LOG.
 
            DISPLAY "SA1".
            PERFORM SZ1.
@@ -29,3 +43,8 @@
            EXIT.
        SZ3.
            DISPLAY "ENDING...".
+       SA1-LOG-ITERATION.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-CURRENT-TIMESTAMP.
+           MOVE WS-CURRENT-TIMESTAMP TO LL-TIMESTAMP.
+           MOVE WS-NUM1 TO LL-WS-NUM1.
+           WRITE LOOP-LOG-RECORD.
