@@ -6,6 +6,8 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  TESTING    PIC 9(8) VALUE 100.
+       01  WS-SUBR1-INPUT   PIC 9(8) VALUE ZERO.
+       01  WS-SUBR1-RESULT  PIC 9(8) VALUE ZERO.
        PROCEDURE DIVISION.
             MAIN-SECTION SECTION.
                 PERFORM MAIN-SECTION-01.
@@ -25,4 +27,9 @@
                     EXIT.
             SUBROUTINE-1 SECTION.
                 SUBROUTINE-1-A.
+                    MOVE TESTING TO WS-SUBR1-INPUT.
+                    ADD  WS-SUBR1-INPUT TESTING
+                        GIVING WS-SUBR1-RESULT.
+                    DISPLAY "SUBROUTINE-1 RESULT=" WS-SUBR1-RESULT.
+                SUBROUTINE-1-Z.
                     EXIT.
