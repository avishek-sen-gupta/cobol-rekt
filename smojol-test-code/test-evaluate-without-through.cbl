@@ -1,30 +1,128 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.    SIMPLE-GOTO.
+       PROGRAM-ID.    EVAL-GOTO.
        AUTHOR.        MOJO
        DATE-WRITTEN.  SEP 2024.
+      * AUG 2026  MOJO  EVALUATE WAS KEYED OFF A BARE WORKING-STORAGE
+      *   COUNTER COMPARED AGAINST SINGLE-CHAR LITERALS THAT COULD
+      *   NEVER MATCH A REAL STATUS. RETARGETED AT THE ACTUAL ORDER
+      *   MASTER RECORD: READS ORDER-MASTER, CLASSIFIES EACH RECORD'S
+      *   STATUS AGAINST BILLXREF, LOGS EXCEPTIONS/RESOLUTIONS.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDER-MASTER ASSIGN TO "ORDERMST"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT EXCEPTION-OUT ASSIGN TO "ORDEREXC"
+               ORGANIZATION LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ORDER-MASTER.
+           COPY "billmstr.cpy".
+       FD  EXCEPTION-OUT.
+       01  EXCEPTION-OUT-RECORD.
+           05  EO-ACCOUNT-NO       PIC X(10).
+           05  EO-STATUS-CODE      PIC X(04).
+           05  EO-SEVERITY         PIC 9(01).
+           05  EO-DISPOSITION      PIC X(08).
+           05  EO-ERROR-CODE       PIC X(04).
+           05  EO-MESSAGE          PIC X(40).
        WORKING-STORAGE SECTION.
-            01 BILLMSTR-CODE-STAT-DSTR PIC 9(9) VALUE 5.
+           COPY "billxref.cpy".
+       01  WS-ORDER-MASTER-EOF-SW  PIC X VALUE "N".
+            88 ORDER-MASTER-EOF    VALUE "Y".
+       01  WS-SEVERITY-CODE        PIC 9(01) VALUE ZERO.
+       01  WS-UNKNOWN-SEVERITY     PIC 9(01) VALUE 9.
+       01  WS-UNKNOWN-ERRCODE      PIC X(04) VALUE "9999".
+       01  FG-ERROR-FLAG           PIC X VALUE "N".
+            88 FG-ERROR            VALUE "Y".
+       01  errorMessage            PIC X(40) VALUE SPACES.
+       01  errorCode               PIC X(04) VALUE SPACES.
        PROCEDURE DIVISION.
+       P0 SECTION.
+       P0A.
+           OPEN INPUT ORDER-MASTER.
+           OPEN OUTPUT EXCEPTION-OUT.
+           PERFORM P0A-READ-ORDER-MASTER.
+           PERFORM UNTIL ORDER-MASTER-EOF
+               PERFORM S THRU SZ1
+               PERFORM P0A-READ-ORDER-MASTER
+           END-PERFORM.
+           CLOSE ORDER-MASTER.
+           CLOSE EXCEPTION-OUT.
+           GOBACK.
+       P0A-READ-ORDER-MASTER.
+           READ ORDER-MASTER
+               AT END
+                   SET ORDER-MASTER-EOF TO TRUE
+           END-READ.
        S SECTION.
        SA1.
            DISPLAY "ABCD".
-           EVALUATE BILLMSTR-CODE-STAT-DSTR
-                WHEN (' ')
-                   CONTINUE
-
-                WHEN ('P')
+           MOVE "N" TO FG-ERROR-FLAG.
+           SET BILLXREF-NDX TO 1.
+           SEARCH BILLXREF-ENTRY
+               AT END
+                   SET FG-ERROR TO TRUE
+                   MOVE WS-UNKNOWN-SEVERITY TO WS-SEVERITY-CODE
+                   MOVE WS-UNKNOWN-ERRCODE  TO errorCode
+                   MOVE 'ORDER HAS BEEN RELEASED TO BILL '
+                                        TO errorMessage
+                   PERFORM SA1-LOG-EXCEPTION
+               WHEN BILLXREF-CODE(BILLXREF-NDX) =
+                       BILLMSTR-CODE-STAT-DSTR
+                   MOVE BILLXREF-SEVERITY(BILLXREF-NDX)
+                       TO WS-SEVERITY-CODE
+                   PERFORM SA1-EVALUATE-STATUS
+           END-SEARCH.
+       SZ1.
+           DISPLAY "ENDING...".
+       SA1-EVALUATE-STATUS.
+           EVALUATE TRUE
+                WHEN BILL-STAT-PAID
                    MOVE 'Y' TO FG-ERROR-FLAG
                    MOVE 'ORDER HAS BEEN POSTED - VIEW THRU DSPR '
                                         TO errorMessage
                    MOVE '9101' TO errorCode
+                   PERFORM SA1-LOG-EXCEPTION
+                   IF  BM-PRIOR-EXCEPTION
+                       PERFORM SA1-LOG-RESOLVED
+                   END-IF
 
-                WHEN OTHER
+                WHEN BILL-STAT-DISPUTED
                    MOVE 'Y' TO FG-ERROR-FLAG
-                   MOVE 'ORDER HAS BEEN RELEASED TO BILL '
+                   MOVE 'ORDER IS IN DISPUTE - HOLD FOR REVIEW  '
+                                        TO errorMessage
+                   MOVE '9103' TO errorCode
+                   PERFORM SA1-LOG-EXCEPTION
+
+                WHEN BILL-STAT-PENDING
+                   MOVE 'Y' TO FG-ERROR-FLAG
+                   MOVE 'ORDER PENDING - AWAITING PAYMENT       '
+                                        TO errorMessage
+                   MOVE '9104' TO errorCode
+                   PERFORM SA1-LOG-EXCEPTION
+
+                WHEN BILL-STAT-CANCELLED
+                   MOVE 'Y' TO FG-ERROR-FLAG
+                   MOVE 'ORDER CANCELLED - NO FURTHER ACTION    '
                                         TO errorMessage
-                   MOVE '9102' TO errorCode
+                   MOVE '9105' TO errorCode
+                   PERFORM SA1-LOG-EXCEPTION
          END-EVALUATE.
-        SZ1.
-           DISPLAY "ENDING...".
+       SA1-LOG-EXCEPTION.
+           MOVE BM-ACCOUNT-NO           TO EO-ACCOUNT-NO
+           MOVE BILLMSTR-CODE-STAT-DSTR TO EO-STATUS-CODE
+           MOVE WS-SEVERITY-CODE        TO EO-SEVERITY
+           MOVE "OPEN"                  TO EO-DISPOSITION
+           MOVE errorCode               TO EO-ERROR-CODE
+           MOVE errorMessage            TO EO-MESSAGE
+           WRITE EXCEPTION-OUT-RECORD.
+       SA1-LOG-RESOLVED.
+           MOVE BM-ACCOUNT-NO           TO EO-ACCOUNT-NO
+           MOVE BILLMSTR-CODE-STAT-DSTR TO EO-STATUS-CODE
+           MOVE WS-SEVERITY-CODE        TO EO-SEVERITY
+           MOVE "RESOLVED"              TO EO-DISPOSITION
+           MOVE SPACES                  TO EO-ERROR-CODE
+           MOVE "PRIOR EXCEPTION RESOLVED - PAYMENT RECEIVED"
+               TO EO-MESSAGE
+           WRITE EXCEPTION-OUT-RECORD.
