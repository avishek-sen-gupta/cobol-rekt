@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EXCDIGST.
+       AUTHOR.        MOJO.
+       DATE-WRITTEN.  SEP 2024.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BILL-EXCEPTIONS ASSIGN TO "BILLEXC"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT REVIEW-QUEUE ASSIGN TO "INVREVQ"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT SUITE-ERRORS ASSIGN TO "SUITEERR"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT DIGEST-OUT ASSIGN TO "XDIGEST"
+               ORGANIZATION LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BILL-EXCEPTIONS.
+       01  BILL-EXCEPTIONS-LINE  PIC X(80).
+       FD  REVIEW-QUEUE.
+       01  REVIEW-QUEUE-LINE     PIC X(80).
+       FD  SUITE-ERRORS.
+       01  SUITE-ERRORS-LINE     PIC X(87).
+       FD  DIGEST-OUT.
+       01  DIGEST-OUT-RECORD.
+           05  DO-SOURCE         PIC X(08).
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  DO-DETAIL         PIC X(87).
+       WORKING-STORAGE SECTION.
+           COPY "filestat.cpy".
+           COPY "tstamp.cpy".
+       01  WS-BILL-EOF-SW   PIC X VALUE "N".
+            88 BILL-EOF     VALUE "Y".
+       01  WS-REVIEW-EOF-SW PIC X VALUE "N".
+            88 REVIEW-EOF   VALUE "Y".
+       01  WS-SUITE-EOF-SW  PIC X VALUE "N".
+            88 SUITE-EOF    VALUE "Y".
+       01  WS-DIGEST-COUNT  PIC 9(07) VALUE ZERO.
+       PROCEDURE DIVISION.
+       P0 SECTION.
+       P0A.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-TIMESTAMP.
+           OPEN OUTPUT DIGEST-OUT.
+           PERFORM P0A-MERGE-BILL-EXCEPTIONS.
+           PERFORM P0A-MERGE-REVIEW-QUEUE.
+           PERFORM P0A-MERGE-SUITE-ERRORS.
+           CLOSE DIGEST-OUT.
+           DISPLAY "DAILY EXCEPTION DIGEST " WS-TIMESTAMP
+               " - " WS-DIGEST-COUNT " LINES MERGED".
+           GOBACK.
+       P0A-MERGE-BILL-EXCEPTIONS.
+           OPEN INPUT BILL-EXCEPTIONS.
+           IF  FS-SUCCESS
+               PERFORM P0A-READ-BILL-EXCEPTIONS
+               PERFORM UNTIL BILL-EOF
+                   MOVE "BILLEVAL" TO DO-SOURCE
+                   MOVE BILL-EXCEPTIONS-LINE TO DO-DETAIL
+                   WRITE DIGEST-OUT-RECORD
+                   ADD 1 TO WS-DIGEST-COUNT
+                   PERFORM P0A-READ-BILL-EXCEPTIONS
+               END-PERFORM
+               CLOSE BILL-EXCEPTIONS
+           END-IF.
+       P0A-READ-BILL-EXCEPTIONS.
+           READ BILL-EXCEPTIONS
+               AT END
+                   SET BILL-EOF TO TRUE
+           END-READ.
+       P0A-MERGE-REVIEW-QUEUE.
+           OPEN INPUT REVIEW-QUEUE.
+           IF  FS-SUCCESS
+               PERFORM P0A-READ-REVIEW-QUEUE
+               PERFORM UNTIL REVIEW-EOF
+                   MOVE "HELLOWRD" TO DO-SOURCE
+                   MOVE REVIEW-QUEUE-LINE TO DO-DETAIL
+                   WRITE DIGEST-OUT-RECORD
+                   ADD 1 TO WS-DIGEST-COUNT
+                   PERFORM P0A-READ-REVIEW-QUEUE
+               END-PERFORM
+               CLOSE REVIEW-QUEUE
+           END-IF.
+       P0A-READ-REVIEW-QUEUE.
+           READ REVIEW-QUEUE
+               AT END
+                   SET REVIEW-EOF TO TRUE
+           END-READ.
+       P0A-MERGE-SUITE-ERRORS.
+           OPEN INPUT SUITE-ERRORS.
+           IF  FS-SUCCESS
+               PERFORM P0A-READ-SUITE-ERRORS
+               PERFORM UNTIL SUITE-EOF
+                   MOVE "ERRLOG" TO DO-SOURCE
+                   MOVE SUITE-ERRORS-LINE TO DO-DETAIL
+                   WRITE DIGEST-OUT-RECORD
+                   ADD 1 TO WS-DIGEST-COUNT
+                   PERFORM P0A-READ-SUITE-ERRORS
+               END-PERFORM
+               CLOSE SUITE-ERRORS
+           END-IF.
+       P0A-READ-SUITE-ERRORS.
+           READ SUITE-ERRORS
+               AT END
+                   SET SUITE-EOF TO TRUE
+           END-READ.
