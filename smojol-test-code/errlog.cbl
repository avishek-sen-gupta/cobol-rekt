@@ -0,0 +1,47 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ERRLOG.
+       AUTHOR.        MOJO.
+       DATE-WRITTEN.  SEP 2024.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUITE-ERROR-LOG ASSIGN TO "SUITEERR"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUITE-ERROR-LOG.
+       01  SUITE-ERROR-LOG-RECORD.
+           05  SEL-TIMESTAMP     PIC X(14).
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  SEL-PROGRAM-ID    PIC X(08).
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  SEL-SECTION       PIC X(08).
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  SEL-PARAGRAPH     PIC X(08).
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  SEL-ERROR-CODE    PIC 9(04).
+           05  FILLER            PIC X(01) VALUE SPACE.
+           05  SEL-ERROR-MESSAGE PIC X(40).
+       WORKING-STORAGE SECTION.
+           COPY "filestat.cpy".
+           COPY "tstamp.cpy".
+       LINKAGE SECTION.
+           COPY "errlogpm.cpy".
+       PROCEDURE DIVISION USING ERRLOG-PARMS.
+       P0 SECTION.
+       P0A.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-TIMESTAMP.
+           OPEN EXTEND SUITE-ERROR-LOG.
+           IF  NOT FS-SUCCESS
+               OPEN OUTPUT SUITE-ERROR-LOG
+           END-IF.
+           MOVE WS-TIMESTAMP      TO SEL-TIMESTAMP.
+           MOVE EL-PROGRAM-ID     TO SEL-PROGRAM-ID.
+           MOVE EL-SECTION        TO SEL-SECTION.
+           MOVE EL-PARAGRAPH      TO SEL-PARAGRAPH.
+           MOVE EL-ERROR-CODE     TO SEL-ERROR-CODE.
+           MOVE EL-ERROR-MESSAGE  TO SEL-ERROR-MESSAGE.
+           WRITE SUITE-ERROR-LOG-RECORD.
+           CLOSE SUITE-ERROR-LOG.
+           GOBACK.
