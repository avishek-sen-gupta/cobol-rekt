@@ -1,22 +1,91 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO-WORLD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVOICE-IN ASSIGN TO "INVIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT INVOICE-REVIEW-QUEUE ASSIGN TO "INVREVQ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VENDOR-CORRECTION-AUDIT ASSIGN TO "VCAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROL-TOTALS ASSIGN TO "CTLTOT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT SUITE-CKPT ASSIGN TO "SUITECKP"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
        DATA DIVISION.
+           FILE SECTION.
+           FD  INVOICE-IN
+               LABEL RECORDS ARE STANDARD.
+               COPY "invrec.cpy".
+           FD  CONTROL-TOTALS.
+               COPY "ctltot.cpy".
+           FD  SUITE-CKPT.
+               COPY "suitecp.cpy".
+           FD  INVOICE-REVIEW-QUEUE
+               LABEL RECORDS ARE STANDARD.
+           01  REVIEW-QUEUE-RECORD.
+               05  RQ-SOME-PART-1     PIC X(04).
+               05  RQ-SOME-PART-2     PIC X(04).
+               05  RQ-INVOICE-AMOUNT  PIC 9(09)V99.
+               05  RQ-REASON          PIC X(40).
+           FD  VENDOR-CORRECTION-AUDIT
+               LABEL RECORDS ARE STANDARD.
+           01  VC-AUDIT-RECORD.
+               05  VCA-TIMESTAMP      PIC X(14).
+               05  FILLER             PIC X(01) VALUE SPACE.
+               05  VCA-SOME-PART-1    PIC X(04).
+               05  FILLER             PIC X(01) VALUE SPACE.
+               05  VCA-BEFORE-AMOUNT  PIC 9(09)V99.
+               05  FILLER             PIC X(01) VALUE SPACE.
+               05  VCA-AFTER-AMOUNT   PIC 9(09)V99.
            WORKING-STORAGE SECTION.
+               COPY "tstamp.cpy".
+               COPY "filestat.cpy".
+               01 WS-INVOICE-EOF-SW PIC X VALUE "N".
+                    88 INVOICE-EOF  VALUE "Y".
+               01 WS-RECORDS-READ      PIC 9(07) VALUE ZERO.
+               01 WS-EXCEPTIONS-LOGGED PIC 9(07) VALUE ZERO.
+               01 WS-SUITE-CKPT-EOF-SW PIC X VALUE "N".
+                    88 SUITE-CKPT-EOF  VALUE "Y".
+               01 WS-STEP-DONE-SW      PIC X VALUE "N".
+                    88 STEP-ALREADY-DONE VALUE "Y".
                01 EXCHANGE-PART-01 PIC XXXX.
-               01 SOME-ARRAY PIC XXXX OCCURS 10.
-               01 SOME-PART PIC XXXX.
+               COPY "curxref.cpy".
+               01 WS-CONVERTED-AMOUNT PIC 9(09)V99 VALUE 0.
+               01 WS-ITEM-COUNT PIC 9(04) COMP VALUE 1.
+               01 WS-SOME-ARRAY-POP-NDX PIC 9(04) COMP VALUE 1.
+               01 SOME-ARRAY PIC XXXX
+                    OCCURS 1 TO 9999 TIMES DEPENDING ON WS-ITEM-COUNT
+                    ASCENDING KEY IS SOME-ARRAY
+                    INDEXED BY SOME-NDX.
+               01 WS-LOOP-I PIC 99 COMP VALUE 1.
+               01 WS-LOOP-J PIC 99 COMP VALUE 1.
+               01 WS-MAX-CORRECTION-PCT PIC 9(03) VALUE 50.
+               01 WS-MAX-CORRECTION-AMT PIC 9(09)V99 VALUE 0.
+               01 WS-EXTENDED-AMOUNT    PIC 9(09)V99 VALUE 0.
+      * SCALED carries a PIC 99PP early-payment discount rate: its
+      * stored digits are implicitly multiplied by 100 by the PP
+      * scaling, so dividing by 10000 below turns that true value
+      * back into a fraction of INVOICE-AMOUNT (e.g. stored 05 means
+      * a true value of 500, i.e. a 5.00% discount).
+               01 WS-EARLY-PAYMENT-DISCOUNT PIC 9(09)V99 VALUE 0.
+               01 WS-NET-PAYABLE-AMOUNT     PIC 9(09)V99 VALUE 0.
+               01 SOME-PART.
                     10 SOME-PART-1 PIC XXXX.
                     10 SOME-PART-2 PIC XXXX.
-                    10 INVOICE-AMOUNT PIC 9999.
-                    10 VENDOR-CORRECTION PIC 9999.
+                    10 INVOICE-AMOUNT PIC 9(09)V99.
+                    10 VENDOR-CORRECTION PIC 9(09)V99.
 
                01 SOME-GROUP.
                     10 LEVEL-10-A  PIC XXXX OCCURS 3.
-                    10 LEVEL-10-B  OCCURS 2.
-                        20 LEVEL-20-B PIC XXXX OCCURS 2.
                     10 AA REDEFINES LEVEL-10-A.
                         20 AA1     PIC 9.
                         20 AA2     PIC 99.
+                    10 LEVEL-10-B  OCCURS 2.
+                        20 LEVEL-20-B PIC XXXX OCCURS 2.
                01  SOMETHING      PIC XXXX.
                01  SOMEFRACTION   PIC 9999 OCCURS 2.
                01  SOME-UNION-1 REDEFINES SOMEFRACTION.
@@ -25,19 +94,119 @@
                01  SOMETEXT      PIC S99V9.
                01  REDEF-SOMETEXT REDEFINES SOMETEXT PIC XXX.
                01  NUMERIC-SOMETEXT REDEFINES SOMETEXT PIC 99.
-               01  CENTURY      PIC 999.
-               01  REDEF REDEFINES CENTURY PIC 9999.
+               01  CENTURY      PIC 9(04).
                01  SCALED       PIC 99PP.
                01  RESULT       PIC 99999.
                01  CONDI         PIC X VALUE "E".
                     88 V1      VALUE "E".
                     88 V2      VALUE "F".
+               01  INVOICE-STATUS PIC X VALUE "P".
+                    88 INV-PENDING-APPROVAL  VALUE "P".
+                    88 INV-ON-HOLD-DISPUTE   VALUE "H".
+                    88 INV-RELEASED-PAYMENT  VALUE "R".
+               COPY "trancode.cpy".
            LINKAGE SECTION.
                01  SOMETHING-LINKAGE      PIC XXXX.
                01  SOMEFRACTION-LINKAGE   PIC 9999 OCCURS 2.
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING SOMETHING-LINKAGE, SOMEFRACTION-LINKAGE.
        SECTION-0 SECTION.
+        P0.
+           MOVE SOMETHING-LINKAGE    TO SOMETHING
+           MOVE SOMEFRACTION-LINKAGE TO SOMEFRACTION
+           MOVE FUNCTION CURRENT-DATE(1:4) TO CENTURY
+           DISPLAY "BATCH RUN YEAR: " CENTURY
+           PERFORM P0-CHECK-SUITE-CKPT
+           IF  STEP-ALREADY-DONE
+               DISPLAY "HELLOWRD ALREADY COMPLETE - SKIPPING ON RESTART"
+               MOVE SOMETHING    TO SOMETHING-LINKAGE
+               MOVE SOMEFRACTION TO SOMEFRACTION-LINKAGE
+               GOBACK
+           END-IF
+           OPEN INPUT INVOICE-IN
+           OPEN OUTPUT INVOICE-REVIEW-QUEUE
+           OPEN OUTPUT VENDOR-CORRECTION-AUDIT
+           PERFORM UNTIL INVOICE-EOF
+               READ INVOICE-IN
+                   AT END
+                       SET INVOICE-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+                       MOVE II-SOME-PART-1       TO SOME-PART-1
+                       MOVE II-SOME-PART-2       TO SOME-PART-2
+                       MOVE II-INVOICE-AMOUNT    TO INVOICE-AMOUNT
+                       MOVE II-VENDOR-CORRECTION TO VENDOR-CORRECTION
+                       MOVE II-ITEM-COUNT        TO WS-ITEM-COUNT
+                       MOVE II-CURRENCY-CODE     TO EXCHANGE-PART-01
+                       PERFORM P1
+                       PERFORM SECTION-C
+               END-READ
+           END-PERFORM
+           CLOSE INVOICE-IN
+           CLOSE INVOICE-REVIEW-QUEUE
+           CLOSE VENDOR-CORRECTION-AUDIT
+           PERFORM P0-WRITE-CONTROL-TOTALS
+           PERFORM P0-WRITE-SUITE-CKPT
+           MOVE SOMETHING    TO SOMETHING-LINKAGE
+           MOVE SOMEFRACTION TO SOMEFRACTION-LINKAGE
+           GOBACK.
+        P0-CHECK-SUITE-CKPT.
+           OPEN INPUT SUITE-CKPT.
+           IF  FS-SUCCESS
+               PERFORM P0-READ-SUITE-CKPT
+               PERFORM UNTIL SUITE-CKPT-EOF
+                   IF  SC-PROGRAM-ID = "HELLOWRD" AND SC-COMPLETE
+                       SET STEP-ALREADY-DONE TO TRUE
+                   END-IF
+                   PERFORM P0-READ-SUITE-CKPT
+               END-PERFORM
+               CLOSE SUITE-CKPT
+           END-IF.
+        P0-READ-SUITE-CKPT.
+           READ SUITE-CKPT
+               AT END
+                   SET SUITE-CKPT-EOF TO TRUE
+           END-READ.
+        P0-WRITE-SUITE-CKPT.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-TIMESTAMP.
+           OPEN EXTEND SUITE-CKPT.
+           IF  NOT FS-SUCCESS
+               OPEN OUTPUT SUITE-CKPT
+           END-IF.
+           MOVE "HELLOWRD"   TO SC-PROGRAM-ID.
+           SET SC-COMPLETE   TO TRUE.
+           MOVE WS-TIMESTAMP TO SC-TIMESTAMP.
+           WRITE SUITE-CKPT-RECORD.
+           CLOSE SUITE-CKPT.
+        P0-WRITE-CONTROL-TOTALS.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-TIMESTAMP.
+           OPEN EXTEND CONTROL-TOTALS.
+           IF  NOT FS-SUCCESS
+               OPEN OUTPUT CONTROL-TOTALS
+           END-IF.
+           MOVE "HELLOWRD"           TO CT-PROGRAM-ID.
+           MOVE WS-TIMESTAMP         TO CT-TIMESTAMP.
+           MOVE WS-RECORDS-READ      TO CT-RECORDS-READ.
+           MOVE WS-EXCEPTIONS-LOGGED TO CT-EXCEPTIONS-LOGGED.
+           MOVE ZERO                TO CT-RESOLVED-LOGGED.
+           WRITE CONTROL-TOTALS-RECORD.
+           CLOSE CONTROL-TOTALS.
         P1.
+           PERFORM P1-VALIDATE-VENDOR-CORRECTION
+           IF  VENDOR-CORRECTION > ZERO
+               MOVE "E" TO CONDI
+           ELSE
+               MOVE "F" TO CONDI
+           END-IF
+           EVALUATE TRUE
+               WHEN INV-ON-HOLD-DISPUTE
+                   CONTINUE
+               WHEN V1
+                   SET INV-PENDING-APPROVAL TO TRUE
+               WHEN OTHER
+                   SET INV-RELEASED-PAYMENT TO TRUE
+           END-EVALUATE
+           PERFORM P1-CONVERT-CURRENCY
+           PERFORM P1-APPLY-EARLY-PAYMENT-DISCOUNT
         EVALUATE TRUE ALSO TRUE
               WHEN SCALED + RESULT < 10 ALSO INVOICE-AMOUNT = 10
                 MOVE "CASE 1" TO SOMETHING
@@ -48,23 +217,98 @@
                 MOVE "CASE OTHER" TO SOMETHING
             END-EVALUATE
 
-           SEARCH SOME-ARRAY
-           WHEN SOME-PART-1 > 10
-            DISPLAY "CONDITION 1"
-           WHEN SOME-PART-2 <= 10
-            DISPLAY "CONDITION 2".
-           PERFORM TEST BEFORE VARYING SOME-PART-1 FROM 1 BY 1
-           UNTIL SOME-PART-1 > 10
-           AFTER SOME-PART-2 FROM 1 BY 1 UNTIL SOME-PART-2 > 10
-                DISPLAY "GOING " SOME-PART-1 " AND " SOME-PART-2
+           PERFORM P1-POPULATE-SOME-ARRAY
+           SEARCH ALL SOME-ARRAY
+               AT END
+                   PERFORM P1-LOG-SEARCH-NOT-FOUND
+               WHEN SOME-ARRAY(SOME-NDX) = SOME-PART-1
+                   DISPLAY "CONDITION 1 - SOME-PART-1 IN RANGE"
+           END-SEARCH.
+           PERFORM TEST BEFORE VARYING WS-LOOP-I FROM 1 BY 1
+           UNTIL WS-LOOP-I > 10
+           AFTER WS-LOOP-J FROM 1 BY 1 UNTIL WS-LOOP-J > 10
+                DISPLAY "GOING " WS-LOOP-I " AND " WS-LOOP-J
+           END-PERFORM.
+           SET TRANCODE-NDX TO 1
+           SEARCH TRANCODE-ENTRY
+               AT END
+                   PERFORM P1-LOG-ROUTING-NOT-FOUND
+               WHEN TRANCODE-RESULT-VALUE (TRANCODE-NDX) = RESULT
+                   EVALUATE TRANCODE-SECTION-NO (TRANCODE-NDX)
+                       WHEN 1 PERFORM SECTION-A
+                       WHEN 2 PERFORM SECTION-B
+                       WHEN 3 PERFORM SECTION-B1
+                       WHEN OTHER CONTINUE
+                   END-EVALUATE
+           END-SEARCH.
+       P1-EXIT.
+           EXIT.
+       P1-LOG-SEARCH-NOT-FOUND.
+           MOVE SOME-PART-1       TO RQ-SOME-PART-1
+           MOVE SOME-PART-2       TO RQ-SOME-PART-2
+           MOVE INVOICE-AMOUNT    TO RQ-INVOICE-AMOUNT
+           MOVE "SOME-ARRAY SEARCH EXHAUSTED - NO MATCH" TO RQ-REASON
+           WRITE REVIEW-QUEUE-RECORD
+           ADD 1 TO WS-EXCEPTIONS-LOGGED.
+       P1-VALIDATE-VENDOR-CORRECTION.
+           COMPUTE WS-MAX-CORRECTION-AMT =
+               INVOICE-AMOUNT * WS-MAX-CORRECTION-PCT / 100
+           IF VENDOR-CORRECTION > WS-MAX-CORRECTION-AMT
+               MOVE SOME-PART-1       TO RQ-SOME-PART-1
+               MOVE SOME-PART-2       TO RQ-SOME-PART-2
+               MOVE INVOICE-AMOUNT    TO RQ-INVOICE-AMOUNT
+               MOVE "VENDOR-CORRECTION EXCEEDS ALLOWED PCT" TO RQ-REASON
+               WRITE REVIEW-QUEUE-RECORD
+               ADD 1 TO WS-EXCEPTIONS-LOGGED
+               SET INV-ON-HOLD-DISPUTE TO TRUE
+               MOVE VENDOR-CORRECTION      TO VCA-BEFORE-AMOUNT
+               MOVE WS-MAX-CORRECTION-AMT  TO VENDOR-CORRECTION
+               MOVE VENDOR-CORRECTION      TO VCA-AFTER-AMOUNT
+               PERFORM P1-LOG-VENDOR-CORRECTION-AUDIT
+           END-IF.
+       P1-LOG-VENDOR-CORRECTION-AUDIT.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-TIMESTAMP
+           MOVE WS-TIMESTAMP      TO VCA-TIMESTAMP
+           MOVE SOME-PART-1       TO VCA-SOME-PART-1
+           WRITE VC-AUDIT-RECORD.
+       P1-POPULATE-SOME-ARRAY.
+           PERFORM VARYING WS-SOME-ARRAY-POP-NDX FROM 1 BY 1
+                   UNTIL WS-SOME-ARRAY-POP-NDX > WS-ITEM-COUNT
+               MOVE WS-SOME-ARRAY-POP-NDX
+                   TO SOME-ARRAY(WS-SOME-ARRAY-POP-NDX)
            END-PERFORM.
-           GO TO SECTION-A, SECTION-B, SECTION-B1 DEPENDING ON RESULT.
+       P1-CONVERT-CURRENCY.
+           SET CURXREF-NDX TO 1
+           SEARCH CURXREF-ENTRY
+               AT END
+                   MOVE SOME-PART-1       TO RQ-SOME-PART-1
+                   MOVE SOME-PART-2       TO RQ-SOME-PART-2
+                   MOVE INVOICE-AMOUNT    TO RQ-INVOICE-AMOUNT
+                   MOVE "UNKNOWN CURRENCY CODE - NOT CONVERTED"
+                       TO RQ-REASON
+                   WRITE REVIEW-QUEUE-RECORD
+                   ADD 1 TO WS-EXCEPTIONS-LOGGED
+                   MOVE INVOICE-AMOUNT    TO WS-CONVERTED-AMOUNT
+               WHEN CURXREF-CODE(CURXREF-NDX) = EXCHANGE-PART-01
+                   COMPUTE WS-CONVERTED-AMOUNT ROUNDED =
+                       INVOICE-AMOUNT * CURXREF-RATE(CURXREF-NDX)
+           END-SEARCH.
+       P1-APPLY-EARLY-PAYMENT-DISCOUNT.
+           COMPUTE WS-EARLY-PAYMENT-DISCOUNT ROUNDED =
+               INVOICE-AMOUNT * SCALED / 10000
+           COMPUTE WS-NET-PAYABLE-AMOUNT ROUNDED =
+               INVOICE-AMOUNT - WS-EARLY-PAYMENT-DISCOUNT.
+       P1-LOG-ROUTING-NOT-FOUND.
+           MOVE SOME-PART-1       TO RQ-SOME-PART-1
+           MOVE SOME-PART-2       TO RQ-SOME-PART-2
+           MOVE INVOICE-AMOUNT    TO RQ-INVOICE-AMOUNT
+           MOVE "NO TRANCODE ENTRY FOR RESULT VALUE" TO RQ-REASON
+           WRITE REVIEW-QUEUE-RECORD
+           ADD 1 TO WS-EXCEPTIONS-LOGGED.
 
        SECTION-A SECTION.
         P2.
-           ADD SOMETEXT, SCALED, 30 TO SOMETHING, RESULT.
-           MOVE SOMETEXT2 TO SOMETEXT2.
-           MOVE 0 TO SOMETEXT2.
+           ADD SOMETEXT, SCALED, 30 TO RESULT.
            MOVE "ABCD" TO LEVEL-10-A(1).
            MOVE "EFGH" TO LEVEL-10-A(2).
            MOVE "IJKL" TO LEVEL-10-A(3).
@@ -73,14 +317,26 @@
            MOVE "0011" TO LEVEL-20-B(1 2).
            MOVE "1100" TO LEVEL-20-B(2 1).
            MOVE "1111" TO LEVEL-20-B(2 2).
-           DISPLAY "LEVEL-20-A = " LEVEL-20-A.
+           DISPLAY "LEVEL-20-B(1,1) = " LEVEL-20-B(1 1).
            ADD 1 TO 1 GIVING SOMETEXT.
            DIVIDE 10 INTO SOMETEXT.
            DISPLAY "SOMETEXT XX= " SOMETEXT.
            ADD 1 TO 1 GIVING SOMETEXT.
            SUBTRACT 5 FROM 30 GIVING SOMETEXT.
            DISPLAY "SOMETEXT YY= " SOMETEXT.
-           MULTIPLY 2 BY 2 GIVING INVOICE-AMOUNT.
+           MULTIPLY INVOICE-AMOUNT BY WS-ITEM-COUNT
+               GIVING WS-EXTENDED-AMOUNT
+               ON SIZE ERROR
+                   PERFORM P3-FLAG-OVERSIZED-INVOICE
+           END-MULTIPLY.
+        P3-FLAG-OVERSIZED-INVOICE.
+           MOVE SOME-PART-1       TO RQ-SOME-PART-1
+           MOVE SOME-PART-2       TO RQ-SOME-PART-2
+           MOVE INVOICE-AMOUNT    TO RQ-INVOICE-AMOUNT
+           MOVE "INVOICE-AMOUNT EXTENDED BY ITEM COUNT OVERFLOWS"
+               TO RQ-REASON
+           WRITE REVIEW-QUEUE-RECORD
+           ADD 1 TO WS-EXCEPTIONS-LOGGED.
         P4.
            ADD SOMETEXT TO SOMETEXT.
            MOVE 10 TO SOMEFRACTION(1).
@@ -111,14 +367,21 @@
            SUBTRACT 0 FROM SOMEFRACTION(1).
        SECTION-C SECTION.
         P9.
+           EVALUATE TRUE
+               WHEN INV-PENDING-APPROVAL
+                   DISPLAY "INVOICE STATUS - PENDING APPROVAL"
+               WHEN INV-ON-HOLD-DISPUTE
+                   DISPLAY "INVOICE STATUS - ON HOLD, VENDOR DISPUTE"
+               WHEN INV-RELEASED-PAYMENT
+                   DISPLAY "INVOICE STATUS - RELEASED FOR PAYMENT"
+           END-EVALUATE.
            DISPLAY "SOME-UNION-1 = " SOME-UNION-1.
            MOVE 50 TO SOMEFRACTION(1).
            MOVE "ABCD" TO SOMETHING.
            MOVE "E" TO CONDI.
         P10.
-           IF (SOMEFRACTION(1) = 10) OR >20 AND V1
+           IF (SOMEFRACTION(1) = 10) OR (SOMEFRACTION(1) > 20) AND V1
                DISPLAY "AMAZE".
            IF SOMEFRACTION(1) = 100 OR 30 OR 50
                DISPLAY "AMAZE3".
-           STOP RUN.
 
